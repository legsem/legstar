@@ -0,0 +1,14 @@
+      *****************************************************************
+      * JVMQRPY - QueryJvmResponse reply layout, shared by the online *
+      * transaction and the batch sweep/fan-out driver so the two     *
+      * never drift apart.                                            *
+      *****************************************************************
+           02  QueryJvmResponse.
+             03  envVarValues--C PIC 9(9) BINARY.
+             03  R-return.
+               04  country PIC X(32) DISPLAY.
+               04  currencySymbol PIC X(32) DISPLAY.
+               04  envVarValues OCCURS 0 TO 30 DEPENDING ON
+                   envVarValues--C PIC X(32) DISPLAY.
+               04  formattedDate PIC X(32) DISPLAY.
+               04  language PIC X(32) DISPLAY.

@@ -0,0 +1,10 @@
+      *****************************************************************
+      * JVMQREQY - QueryJvm request layout, shared by the online      *
+      * transaction and the batch sweep/fan-out driver so the two     *
+      * never drift apart.                                            *
+      *****************************************************************
+           02  QueryJvm.
+             03  envVarNames--C PIC 9(9) BINARY.
+             03  arg0.
+               04  envVarNames OCCURS 0 TO 30 DEPENDING ON
+                   envVarNames--C PIC X(32) DISPLAY.

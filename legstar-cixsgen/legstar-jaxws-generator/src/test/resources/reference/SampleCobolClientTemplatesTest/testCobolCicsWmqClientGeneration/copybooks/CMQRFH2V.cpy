@@ -0,0 +1,25 @@
+      *****************************************************************
+      * CMQRFH2V - WMQ MQRFH2 (RULES AND FORMATTING HEADER 2)         *
+      * Fixed part plus enough of the first NameValue/JMS folder to   *
+      * let a browsing GET pull out the folder text a JMS partner     *
+      * ships along with the payload (hostname, service version,      *
+      * application error code, and the like).                        *
+      *****************************************************************
+           05  MQRFH-STRUCID              PIC X(4)  VALUE 'RFH '.
+           05  MQRFH-VERSION              PIC S9(9) BINARY VALUE 2.
+           05  MQRFH-STRUCLENGTH          PIC S9(9) BINARY VALUE 0.
+           05  MQRFH-ENCODING             PIC S9(9) BINARY VALUE 273.
+           05  MQRFH-CODEDCHARSETID       PIC S9(9) BINARY VALUE 0.
+           05  MQRFH-FORMAT               PIC X(8)  VALUE SPACES.
+           05  MQRFH-FLAGS                PIC S9(9) BINARY VALUE 0.
+           05  MQRFH-NAMEVALUECCSID       PIC S9(9) BINARY VALUE 0.
+      *
+      *    First NameValue/JMS folder riding behind the fixed header.
+      *    Real folders are a 4-byte length prefix followed by that
+      *    many bytes of XML text, repeated for each folder present
+      *    (mcd, jms, usr ...). We only need enough of the first one
+      *    to recover diagnostic tags, so we keep a single, generous
+      *    fixed-length window rather than chasing every folder.
+      *
+           05  MQRFH-FOLDER-LENGTH        PIC S9(9) BINARY VALUE 0.
+           05  MQRFH-FOLDER-DATA          PIC X(2048) VALUE SPACES.

@@ -0,0 +1,25 @@
+      *****************************************************************
+      * JVMQAUD - Audit record written for every JVMQUERY invocation. *
+      * One row per WS-MSGID, keyed on file JVMAUD by AUD-MSGID so a   *
+      * disputed result can be pulled back up by the message id that  *
+      * ties the CICS run to the WMQ exchange.                        *
+      *****************************************************************
+           05  AUD-MSGID.
+               10  AUD-CICS-REGION        PIC X(4).
+               10  AUD-CICS-DATE          PIC X(9).
+               10  AUD-CICS-TASKN         PIC X(9).
+           05  AUD-REQUEST-QNAME          PIC X(48).
+           05  AUD-REPLY-QNAME            PIC X(48).
+           05  AUD-ERROR-QNAME            PIC X(48).
+           05  AUD-COMPCODE              PIC S9(9) BINARY.
+           05  AUD-REASON                PIC S9(9) BINARY.
+           05  AUD-REASON-ACTION         PIC X(40).
+           05  AUD-STATUS                PIC X(1).
+               88  AUD-STATUS-OK             VALUE 'S'.
+               88  AUD-STATUS-ERROR          VALUE 'E'.
+               88  AUD-STATUS-POISON         VALUE 'P'.
+           05  AUD-RFH2-HOSTNAME          PIC X(32).
+           05  AUD-RFH2-SVC-VERSION       PIC X(16).
+           05  AUD-RFH2-APPL-ERROR-CODE   PIC X(8).
+           05  AUD-REPLY-DATA-LENGTH      PIC S9(9) BINARY.
+           05  AUD-REPLY-DATA             PIC X(4000).

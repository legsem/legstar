@@ -0,0 +1,15 @@
+      *****************************************************************
+      * JVMQORP - Orphaned message record written by JVMRECON for     *
+      * every message found sitting on a request/reply/error queue    *
+      * whose MSGID does not match any entry in the audit trail - the *
+      * put went out (or a reply came back) but nothing on our side   *
+      * ever accounted for it.                                        *
+      *****************************************************************
+           05  ORP-CICS-REGION            PIC X(4).
+           05  ORP-QMGR                   PIC X(48).
+           05  ORP-QUEUE-NAME             PIC X(48).
+           05  ORP-MSGID                  PIC X(24).
+           05  ORP-PUTDATE                PIC X(8).
+           05  ORP-PUTTIME                PIC X(8).
+           05  ORP-DATA-LENGTH            PIC S9(9) BINARY.
+           05  ORP-DATA                   PIC X(256).

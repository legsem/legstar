@@ -0,0 +1,86 @@
+      *****************************************************************
+      * CMQV - WMQ constants and reason/completion codes - subset     *
+      * used on site. Values match the published WMQ application      *
+      * programming interface.                                        *
+      *****************************************************************
+      *
+      *    Completion codes
+      *
+           05  MQCC-OK                PIC S9(9) BINARY VALUE 0.
+           05  MQCC-WARNING           PIC S9(9) BINARY VALUE 1.
+           05  MQCC-FAILED            PIC S9(9) BINARY VALUE 2.
+      *
+      *    Object types
+      *
+           05  MQOT-Q                 PIC S9(9) BINARY VALUE 1.
+      *
+      *    Open options
+      *
+           05  MQOO-INPUT-AS-Q-DEF    PIC S9(9) BINARY VALUE 1.
+           05  MQOO-INPUT-SHARED      PIC S9(9) BINARY VALUE 2.
+           05  MQOO-OUTPUT            PIC S9(9) BINARY VALUE 16.
+           05  MQOO-BROWSE            PIC S9(9) BINARY VALUE 8.
+           05  MQOO-FAIL-IF-QUIESCING PIC S9(9) BINARY VALUE 8192.
+      *
+      *    Close options
+      *
+           05  MQCO-NONE              PIC S9(9) BINARY VALUE 0.
+      *
+      *    Message descriptor values
+      *
+           05  MQMI-NONE              PIC X(24) VALUE LOW-VALUES.
+           05  MQCI-NONE              PIC X(24) VALUE LOW-VALUES.
+           05  MQPER-NOT-PERSISTENT   PIC S9(9) BINARY VALUE 0.
+           05  MQPER-PERSISTENT       PIC S9(9) BINARY VALUE 1.
+           05  MQFMT-NONE             PIC X(8)  VALUE SPACES.
+           05  MQFMT-RF-HEADER-2      PIC X(8)  VALUE 'MQHRF2  '.
+           05  MQENC-NATIVE           PIC S9(9) BINARY VALUE 273.
+           05  MQCCSI-Q-MGR           PIC S9(9) BINARY VALUE -3.
+           05  MQCCSI-UNDEFINED       PIC S9(9) BINARY VALUE 0.
+      *
+      *    Put message options
+      *
+           05  MQPMO-NO-SYNCPOINT     PIC S9(9) BINARY VALUE 4.
+           05  MQPMO-SYNCPOINT        PIC S9(9) BINARY VALUE 2.
+           05  MQPMO-FAIL-IF-QUIESCING PIC S9(9) BINARY VALUE 8192.
+      *
+      *    Get message options
+      *
+           05  MQGMO-WAIT             PIC S9(9) BINARY VALUE 1.
+           05  MQGMO-NO-WAIT          PIC S9(9) BINARY VALUE 0.
+           05  MQGMO-SYNCPOINT        PIC S9(9) BINARY VALUE 2.
+           05  MQGMO-NO-SYNCPOINT     PIC S9(9) BINARY VALUE 4.
+           05  MQGMO-BROWSE-FIRST     PIC S9(9) BINARY VALUE 16.
+           05  MQGMO-BROWSE-NEXT      PIC S9(9) BINARY VALUE 32.
+           05  MQGMO-ACCEPT-TRUNCATED-MSG PIC S9(9) BINARY VALUE 64.
+           05  MQGMO-FAIL-IF-QUIESCING PIC S9(9) BINARY VALUE 8192.
+           05  MQGMO-CONVERT          PIC S9(9) BINARY VALUE 16384.
+      *
+      *    Reason codes
+      *
+           05  MQRC-NONE                       PIC S9(9) BINARY
+               VALUE 0.
+           05  MQRC-NO-MSG-AVAILABLE           PIC S9(9) BINARY
+               VALUE 2033.
+           05  MQRC-TRUNCATED-MSG-ACCEPTED     PIC S9(9) BINARY
+               VALUE 2079.
+           05  MQRC-Q-FULL                     PIC S9(9) BINARY
+               VALUE 2053.
+           05  MQRC-CONNECTION-BROKEN          PIC S9(9) BINARY
+               VALUE 2009.
+           05  MQRC-Q-MGR-NOT-AVAILABLE        PIC S9(9) BINARY
+               VALUE 2059.
+           05  MQRC-GET-INHIBITED              PIC S9(9) BINARY
+               VALUE 2016.
+           05  MQRC-PUT-INHIBITED              PIC S9(9) BINARY
+               VALUE 2051.
+           05  MQRC-UNKNOWN-OBJECT-NAME        PIC S9(9) BINARY
+               VALUE 2085.
+           05  MQRC-NOT-AUTHORIZED             PIC S9(9) BINARY
+               VALUE 2035.
+           05  MQRC-BACKED-OUT                 PIC S9(9) BINARY
+               VALUE 2003.
+      *
+      *    RFH2 folder namespaces (for INSPECT/UNSTRING recognition)
+      *
+           05  MQFMT-STRING           PIC X(8)  VALUE 'MQSTR   '.

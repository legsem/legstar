@@ -37,6 +37,21 @@
 
        77  W00-WAIT-INTERVAL      PIC S9(9) BINARY VALUE 3000.
 
+       77  W00-MAX-RETRIES        PIC S9(9) BINARY VALUE 3.
+
+       01  WS-RETRY-COUNT         PIC S9(9) BINARY VALUE 0.
+       01  WS-WAIT-INTERVAL-CURRENT PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Runtime overrides for the above, fed from a CICS TS queue so *
+      *  the same load module works across dev/test/prod regions.    *
+      *---------------------------------------------------------------*
+       77  W00-PARM-TSQNAME       PIC X(8)  VALUE 'JVMQPRM'.
+
+       01  WS-PARM-LENGTH         PIC 9(4) BINARY VALUE 0.
+       01  W00-PARM-RECORD.
+           COPY JVMQPRM.
+
       *---------------------------------------------------------------*
       *  WMQ API parameters                                           *
       *---------------------------------------------------------------*
@@ -76,6 +91,7 @@
        01  WS-REQUEST-LENGTH      PIC S9(9) BINARY VALUE 0.
        01  WS-REPLY-LENGTH        PIC S9(9) BINARY VALUE 0.
        01  WS-REPLY-DATA-LENGTH   PIC S9(9) BINARY VALUE 0.
+       01  WS-POISON-COPY-LENGTH  PIC S9(9) BINARY VALUE 0.
        01  WS-NUM-DISPLAY         PIC +9(8) VALUE ZERO.
        01  WS-ALP-DISPLAY REDEFINES WS-NUM-DISPLAY PIC X(9).
        01  WS-MSGID.
@@ -88,23 +104,131 @@
        01  WS-REPLY-ERROR-LENGTH  PIC S9(9) BINARY VALUE 0.
        01  WS-HALFWORD            PIC 9(4) BINARY VALUE 0.
 
+      *---------------------------------------------------------------*
+      *  Env var selection list, fed to us via TSQ ahead of time       *
+      *---------------------------------------------------------------*
+       77  W00-SEL-TSQNAME        PIC X(8)  VALUE 'JVMQSEL'.
+       77  W00-MAX-ENVVARS        PIC S9(9) BINARY VALUE 30.
+
+       01  WS-SEL-INDEX           PIC S9(9) BINARY VALUE 0.
+       01  WS-SEL-LENGTH          PIC 9(4) BINARY VALUE 0.
+       01  W00-SEL-ITEM.
+           COPY JVMQSEL.
+       01  FILLER                 PIC X(1) VALUE 'N'.
+           88 NO-MORE-SEL-ITEMS       VALUE 'Y'.
+           88 MORE-SEL-ITEMS          VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  3270 report panel                                            *
+      *---------------------------------------------------------------*
+       01  WS-REPORT-AREA         PIC X(3200) VALUE SPACES.
+       01  WS-REPORT-PTR          PIC S9(9) BINARY VALUE 1.
+       01  WS-PRT-INDEX           PIC S9(9) BINARY VALUE 0.
+       01  WS-PRT-MAX             PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Audit trail                                                  *
+      *---------------------------------------------------------------*
+       77  W00-AUDIT-FILE PIC X(8) VALUE 'JVMAUD'.
+
+       01  W03-FILE-RESP          PIC S9(9) BINARY VALUE 0.
+       01  W03-FILE-RESP2         PIC S9(9) BINARY VALUE 0.
+
+       01  W00-AUDIT-RECORD.
+           COPY JVMQAUD.
+
+      *---------------------------------------------------------------*
+      *  Poison message handling                                      *
+      *---------------------------------------------------------------*
+       77  W00-POISON-QNAME       PIC X(48) VALUE 'POISON.QUEUE'.
+       77  W00-BACKOUT-THRESHOLD  PIC S9(9) BINARY VALUE 3.
+       77  W00-POISON-FILE        PIC X(8)  VALUE 'JVMPSN'.
+       77  W00-POISON-REROUTED-SW PIC X(01) VALUE 'N'.
+           88 W00-POISON-REROUTED     VALUE 'Y'.
+           88 W00-NO-POISON-REROUTE   VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Set only where GET-REPLY-ERROR actually SET ADDRESS OF       *
+      *  COM-REPLY-ERROR, so WRITE-AUDIT-RECORD never dereferences it  *
+      *  on an abort path that never addressed it (WMQ-CONNECT, open, *
+      *  GETMAIN, and similar failures ahead of any error-queue get). *
+      *---------------------------------------------------------------*
+       77  W00-REPLY-ERROR-ADDR-SW PIC X(01) VALUE 'N'.
+           88 W00-REPLY-ERROR-ADDRESSED   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  CCSID conversion switch. Off by default (mainframe JVM       *
+      *  responders need no conversion); regions fronting a           *
+      *  distributed/ASCII JVM responder turn it on via JVMQPRM.      *
+      *---------------------------------------------------------------*
+       77  W00-CCSID-CONVERT-SW   PIC X(01) VALUE 'N'.
+           88 W00-CCSID-CONVERT       VALUE 'Y'.
+           88 W00-CCSID-NO-CONVERT    VALUE 'N'.
+
+       01  W00-POISON-RECORD.
+           COPY JVMQPSN.
+
+      *---------------------------------------------------------------*
+      *  Direct CICS-to-CICS invocation. When the target region is in *
+      *  the same CICSplex, ops can point W00-LOCAL-PROGID at a local *
+      *  mirror transaction and skip the WMQ round trip entirely; if  *
+      *  the LINK does not complete normally (mirror not installed,   *
+      *  region not really local, and so on) we fall back to WMQ.     *
+      *---------------------------------------------------------------*
+       77  W00-LOCAL-LINK-SW      PIC X(01) VALUE 'N'.
+           88 W00-LOCAL-LINK          VALUE 'Y'.
+           88 W00-NO-LOCAL-LINK       VALUE 'N'.
+       77  W00-LOCAL-PROGID       PIC X(08) VALUE SPACES.
+       77  W00-LOCAL-LINK-DONE-SW PIC X(01) VALUE 'N'.
+           88 LOCAL-LINK-DONE         VALUE 'Y'.
+           88 LOCAL-LINK-NOT-DONE     VALUE 'N'.
+       01  W00-LLA-LENGTH          PIC S9(9) BINARY VALUE 0.
+       01  W00-LOCAL-LINK-AREA     PIC X(4000) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Historical trend file. One record per successful response,   *
+      *  keyed by region and date, so a monthly job can chart JVM     *
+      *  setting drift across regions without trawling the audit      *
+      *  trail.                                                        *
+      *---------------------------------------------------------------*
+       77  W00-HISTORY-FILE       PIC X(8) VALUE 'JVMHST'.
+
+       01  W00-HISTORY-RECORD.
+           COPY JVMQHST.
+
       *---------------------------------------------------------------*
       *  Request parameters expected by target web service            *
       *---------------------------------------------------------------*
        01 COM-REQUEST.
-           02  QueryJvm.
-             03  envVarNames--C PIC 9(9) BINARY.
-             03  arg0.
-               04  envVarNames OCCURS 0 TO 10 DEPENDING ON 
-                   envVarNames--C PIC X(32) DISPLAY.
+           COPY JVMQREQY.
+
 
-       
       *---------------------------------------------------------------*
       *  Reply coming from JMS systems might start with an RFH2 header*
       *---------------------------------------------------------------*
        01 COM-CMQRFH2V.
            COPY CMQRFH2V.
 
+      *---------------------------------------------------------------*
+      *  Diagnostic tags lifted out of the RFH2 NameValue/JMS folder, *
+      *  fed to the audit trail and to the operator error display.    *
+      *---------------------------------------------------------------*
+       01  WS-RFH2-HOSTNAME       PIC X(32) VALUE SPACES.
+       01  WS-RFH2-SVC-VERSION    PIC X(16) VALUE SPACES.
+       01  WS-RFH2-APPL-ERROR-CODE PIC X(8) VALUE SPACES.
+       01  WS-RFH2-REST1          PIC X(2048) VALUE SPACES.
+       01  WS-RFH2-REST2          PIC X(2048) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Reason code / operator action lookup, so the 3270 panel and  *
+      *  the audit trail both carry a plain-English next step instead *
+      *  of just a raw WMQ reason code.                                *
+      *---------------------------------------------------------------*
+       COPY JVMQRCA.
+
+       01  WS-REASON-LOOKUP       PIC 9(9) VALUE 0.
+       01  WS-REASON-ACTION       PIC X(40) VALUE SPACES.
+
       *****************************************************************
       *            L I N K A G E       S E C T I O N                  *
       *****************************************************************
@@ -119,17 +243,8 @@
       *  Reply parameters as returned by target web service           *
       *---------------------------------------------------------------*
        01 COM-REPLY.
-           02  QueryJvmResponse.
-             03  envVarValues--C PIC 9(9) BINARY.
-             03  R-return.
-               04  country PIC X(32) DISPLAY.
-               04  currencySymbol PIC X(32) DISPLAY.
-               04  envVarValues OCCURS 0 TO 10 DEPENDING ON 
-                   envVarValues--C PIC X(32) DISPLAY.
-               04  formattedDate PIC X(32) DISPLAY.
-               04  language PIC X(32) DISPLAY.
+           COPY JVMQRPY.
 
-               
       *---------------------------------------------------------------*
       *  Reply error message returned by target web service           *
       *---------------------------------------------------------------*
@@ -156,20 +271,87 @@
        PROLOG.
 
            DISPLAY
-               'JVMQUERY STARTING ==============================='. 
+               'JVMQUERY STARTING ==============================='.
+
+           PERFORM GET-PARAMETERS THRU
+               END-GET-PARAMETERS.
 
            PERFORM SET-REQUEST THRU
                END-SET-REQUEST.
       *
+      *    Generate this call's unique message id up front so every
+      *    audit record - even one written for a failure ahead of
+      *    SEND-REQUEST - has a real key to write under.
+      *
+           PERFORM GENERATE-MSGID THRU
+               END-GENERATE-MSGID.
+      *
       *    Connect to the queue manager
       *
            PERFORM WMQ-CONNECT THRU
                END-WMQ-CONNECT.
 
            DISPLAY 'PROLOG ENDED'.
-           
+
        END-PROLOG.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Build this call's unique message id from the CICS region,    *
+      *  date and task number. Used as the WMQ MsgId/CorrelId on the  *
+      *  request WMQ ever sees, and as the audit/history/poison file  *
+      *  key whether or not the call ever reaches WMQ.                *
+      *---------------------------------------------------------------*
+       GENERATE-MSGID.
+
+           EXEC CICS ASSIGN APPLID (WS-CICS-REGION) END-EXEC.
+           MOVE EIBDATE TO WS-NUM-DISPLAY.
+           MOVE WS-ALP-DISPLAY TO WS-CICS-DATE.
+           MOVE EIBTASKN TO WS-NUM-DISPLAY.
+           MOVE WS-ALP-DISPLAY TO WS-CICS-TASKN.
+
+       END-GENERATE-MSGID.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Pick up per-region overrides of the queue manager, queue     *
+      *  names and wait interval from CICS TS queue JVMQPRM. When the *
+      *  queue has not been set up for this region we keep running    *
+      *  with the shipped defaults above.                              *
+      *---------------------------------------------------------------*
+       GET-PARAMETERS.
+
+           DISPLAY 'GET-PARAMETERS STARTED'.
+
+           MOVE LENGTH OF W00-PARM-RECORD TO WS-PARM-LENGTH.
+
+           EXEC CICS READQ TS
+                QUEUE  (W00-PARM-TSQNAME)
+                INTO   (W00-PARM-RECORD)
+                LENGTH (WS-PARM-LENGTH)
+                ITEM   (1)
+                RESP   (W03-FILE-RESP)
+                RESP2  (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP = DFHRESP(NORMAL))
+               MOVE PRM-QMGR             TO W00-QMGR
+               MOVE PRM-REQUEST-QNAME    TO W00-REQUEST-QNAME
+               MOVE PRM-REPLY-QNAME      TO W00-REPLY-QNAME
+               MOVE PRM-ERROR-QNAME      TO W00-ERROR-QNAME
+               MOVE PRM-WAIT-INTERVAL    TO W00-WAIT-INTERVAL
+               MOVE PRM-WAIT-RETRIES     TO W00-MAX-RETRIES
+               MOVE PRM-POISON-QNAME     TO W00-POISON-QNAME
+               MOVE PRM-BACKOUT-THRESHOLD TO W00-BACKOUT-THRESHOLD
+               MOVE PRM-CCSID-CONVERT-SW TO W00-CCSID-CONVERT-SW
+               MOVE PRM-LOCAL-LINK-SW    TO W00-LOCAL-LINK-SW
+               MOVE PRM-LOCAL-PROGID     TO W00-LOCAL-PROGID
+               DISPLAY 'GET-PARAMETERS - OVERRIDES APPLIED FROM '
+                   W00-PARM-TSQNAME
+           ELSE
+               DISPLAY 'GET-PARAMETERS - NO OVERRIDES, USING DEFAULTS'
+           END-IF.
+
+       END-GET-PARAMETERS.   EXIT.
+
       *---------------------------------------------------------------*
       *  Populate the request parameters                              *
       *---------------------------------------------------------------*
@@ -177,12 +359,47 @@
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-      *  TODO set input values in COM-REQUEST                         *
-           
-           DISPLAY 'SET-REQUEST ENDED'.
+           MOVE ZERO TO envVarNames--C.
+           SET MORE-SEL-ITEMS TO TRUE.
+
+           PERFORM READ-ENVVAR-SELECTION THRU
+               END-READ-ENVVAR-SELECTION
+               VARYING WS-SEL-INDEX FROM 1 BY 1
+               UNTIL WS-SEL-INDEX > W00-MAX-ENVVARS
+                  OR NO-MORE-SEL-ITEMS.
+
+           DISPLAY 'SET-REQUEST ENDED. NAMES REQUESTED='
+               envVarNames--C.
 
        END-SET-REQUEST.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Drain one entry from the operator-fed selection queue and    *
+      *  add it to the request. The queue is exhausted, or we already *
+      *  filled envVarNames, whichever comes first.                   *
+      *---------------------------------------------------------------*
+       READ-ENVVAR-SELECTION.
+
+           MOVE 32 TO WS-SEL-LENGTH.
+
+           EXEC CICS READQ TS
+                QUEUE  (W00-SEL-TSQNAME)
+                INTO   (W00-SEL-ITEM)
+                LENGTH (WS-SEL-LENGTH)
+                ITEM   (WS-SEL-INDEX)
+                RESP   (W03-FILE-RESP)
+                RESP2  (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP = DFHRESP(NORMAL))
+               ADD 1 TO envVarNames--C
+               MOVE SEL-ENVVAR-NAME TO envVarNames(envVarNames--C)
+           ELSE
+               SET NO-MORE-SEL-ITEMS TO TRUE
+           END-IF.
+
+       END-READ-ENVVAR-SELECTION.   EXIT.
+
       *---------------------------------------------------------------*
       *  Invoke target service                                        *
       *  All MQ calls fail if the queue manager is quiescing.         *
@@ -191,15 +408,25 @@
 
            DISPLAY 'ABOUT TO INVOKE-SERVICE'.
 
-           PERFORM SEND-REQUEST THRU
-               END-SEND-REQUEST.
+           SET W00-NO-POISON-REROUTE TO TRUE.
+           SET LOCAL-LINK-NOT-DONE TO TRUE.
+           IF W00-LOCAL-LINK
+               PERFORM LINK-LOCAL-SERVICE THRU
+                   END-LINK-LOCAL-SERVICE
+           END-IF.
 
-           PERFORM GET-REPLY THRU
-               END-GET-REPLY.
+           IF LOCAL-LINK-NOT-DONE
+               PERFORM SEND-REQUEST THRU
+                   END-SEND-REQUEST
+               PERFORM GET-REPLY THRU
+                   END-GET-REPLY
+           END-IF.
 
-           IF NO-ERROR-MESSAGE 
+           IF NO-ERROR-MESSAGE
                PERFORM PRINT-RESULTS THRU
                    END-PRINT-RESULTS
+               PERFORM WRITE-HISTORY-RECORD THRU
+                   END-WRITE-HISTORY-RECORD
            ELSE
                PERFORM DISPLAY-ERROR-MESSAGE THRU
                    END-DISPLAY-ERROR-MESSAGE
@@ -207,19 +434,287 @@
                    END-PRINT-ERROR-RESULTS
            END-IF
 
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
            DISPLAY 'INVOKE-SERVICE SUCCESS'.
 
        END-INVOKE-SERVICE.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Try the target region directly via EXEC CICS LINK before      *
+      *  falling back to WMQ. The request is dropped into a fixed     *
+      *  commarea; on a normal return the mirror transaction has      *
+      *  overwritten that same commarea with the QueryJvmResponse     *
+      *  reply, so from here on it is handled exactly like a WMQ      *
+      *  reply that never needed an RFH2 header stripped off.         *
+      *---------------------------------------------------------------*
+       LINK-LOCAL-SERVICE.
+
+           MOVE SPACES TO W00-LOCAL-LINK-AREA.
+           MOVE COM-REQUEST TO
+               W00-LOCAL-LINK-AREA(1:LENGTH OF COM-REQUEST).
+           COMPUTE W00-LLA-LENGTH = LENGTH OF W00-LOCAL-LINK-AREA.
+
+           EXEC CICS LINK PROGRAM(W00-LOCAL-PROGID)
+                COMMAREA(W00-LOCAL-LINK-AREA)
+                LENGTH  (W00-LLA-LENGTH)
+                RESP    (W03-FILE-RESP)
+                RESP2   (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP = DFHRESP(NORMAL))
+               SET LOCAL-LINK-DONE TO TRUE
+               MOVE EIBCALEN TO WS-REPLY-DATA-LENGTH
+               EXEC CICS GETMAIN
+                    SET     (ADDRESS OF COM-REPLY-BUFFER)
+                    FLENGTH (WS-REPLY-DATA-LENGTH)
+                    RESP    (W03-COMPCODE)
+                    RESP2   (W03-REASON)
+               END-EXEC
+               MOVE W00-LOCAL-LINK-AREA(1:WS-REPLY-DATA-LENGTH) TO
+                   COM-REPLY-BUFFER(1:WS-REPLY-DATA-LENGTH)
+               SET ADDRESS OF COM-REPLY TO ADDRESS OF COM-REPLY-BUFFER
+               MOVE MQCC-OK TO W03-COMPCODE
+               MOVE ZERO    TO W03-REASON
+           ELSE
+               DISPLAY 'LINK-LOCAL-SERVICE - LINK FAILED, USING WMQ. '
+                        'RESP=' W03-FILE-RESP ' RESP2=' W03-FILE-RESP2
+           END-IF.
+
+       END-LINK-LOCAL-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write a permanent record of this run (queues used, the WMQ   *
+      *  completion/reason and the reply or error text received) so   *
+      *  a disputed result can be pulled back up by WS-MSGID later.   *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           MOVE SPACES             TO W00-AUDIT-RECORD.
+           MOVE WS-MSGID            TO AUD-MSGID.
+           IF LOCAL-LINK-DONE
+               MOVE W00-LOCAL-PROGID    TO AUD-REQUEST-QNAME
+               MOVE 'N/A - CICS LINK'   TO AUD-REPLY-QNAME
+               MOVE 'N/A - CICS LINK'   TO AUD-ERROR-QNAME
+           ELSE
+               MOVE W00-REQUEST-QNAME   TO AUD-REQUEST-QNAME
+               MOVE W00-REPLY-QNAME     TO AUD-REPLY-QNAME
+               MOVE W00-ERROR-QNAME     TO AUD-ERROR-QNAME
+           END-IF.
+           MOVE W03-COMPCODE        TO AUD-COMPCODE.
+           MOVE W03-REASON          TO AUD-REASON.
+           PERFORM LOOKUP-REASON-ACTION THRU
+               END-LOOKUP-REASON-ACTION.
+           MOVE WS-REASON-ACTION    TO AUD-REASON-ACTION.
+           MOVE WS-RFH2-HOSTNAME        TO AUD-RFH2-HOSTNAME.
+           MOVE WS-RFH2-SVC-VERSION     TO AUD-RFH2-SVC-VERSION.
+           MOVE WS-RFH2-APPL-ERROR-CODE TO AUD-RFH2-APPL-ERROR-CODE.
+
+           IF NO-ERROR-MESSAGE
+               SET AUD-STATUS-OK TO TRUE
+               MOVE WS-REPLY-DATA-LENGTH TO AUD-REPLY-DATA-LENGTH
+               MOVE COM-REPLY-BUFFER(1:WS-REPLY-DATA-LENGTH)
+                   TO AUD-REPLY-DATA
+           ELSE
+               IF W00-POISON-REROUTED
+                   SET AUD-STATUS-POISON TO TRUE
+                   MOVE LENGTH OF ERROR-MESSAGE TO AUD-REPLY-DATA-LENGTH
+                   MOVE ERROR-MESSAGE TO AUD-REPLY-DATA(1:78)
+               ELSE
+                   SET AUD-STATUS-ERROR TO TRUE
+                   IF W00-REPLY-ERROR-ADDRESSED
+                       MOVE WS-REPLY-ERROR-LENGTH TO
+                           AUD-REPLY-DATA-LENGTH
+                       MOVE COM-REPLY-ERROR TO AUD-REPLY-DATA(1:1024)
+                   ELSE
+                       MOVE LENGTH OF ERROR-MESSAGE TO
+                           AUD-REPLY-DATA-LENGTH
+                       MOVE ERROR-MESSAGE TO AUD-REPLY-DATA(1:78)
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXEC CICS WRITE FILE(W00-AUDIT-FILE)
+                FROM    (W00-AUDIT-RECORD)
+                RIDFLD  (WS-MSGID)
+                RESP    (W03-FILE-RESP)
+                RESP2   (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WRITE-AUDIT-RECORD FAILED. RESP=' W03-FILE-RESP
+                        ' RESP2=' W03-FILE-RESP2
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Translate a raw WMQ reason code into the shop's standard     *
+      *  operator action, so the panel and the audit trail both point *
+      *  ops at the next step instead of just a bare numeric code.    *
+      *---------------------------------------------------------------*
+       LOOKUP-REASON-ACTION.
+
+           MOVE W03-REASON TO WS-REASON-LOOKUP.
+
+           SEARCH ALL RCA-ENTRY
+               AT END
+                   MOVE 'Reason code not catalogued - see WMQ manual'
+                       TO WS-REASON-ACTION
+               WHEN RCA-REASON-CODE(RCA-IDX) = WS-REASON-LOOKUP
+                   MOVE RCA-ACTION(RCA-IDX) TO WS-REASON-ACTION
+           END-SEARCH.
+
+       END-LOOKUP-REASON-ACTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Record this successful response on the historical trend file *
+      *  so JVM settings can be tracked across regions over time.     *
+      *---------------------------------------------------------------*
+       WRITE-HISTORY-RECORD.
+
+           MOVE SPACES              TO W00-HISTORY-RECORD.
+           MOVE WS-CICS-REGION      TO HST-CICS-REGION.
+           MOVE WS-CICS-DATE        TO HST-CICS-DATE.
+           MOVE WS-CICS-TASKN       TO HST-CICS-TASKN.
+           MOVE country             TO HST-COUNTRY.
+           MOVE currencySymbol      TO HST-CURRENCY-SYMBOL.
+           MOVE language            TO HST-LANGUAGE.
+           MOVE formattedDate       TO HST-FORMATTED-DATE.
+
+           MOVE envVarValues--C TO WS-PRT-MAX.
+           IF envVarNames--C < WS-PRT-MAX
+               MOVE envVarNames--C TO WS-PRT-MAX
+           END-IF.
+           IF WS-PRT-MAX > 30
+               MOVE 30 TO WS-PRT-MAX
+           END-IF.
+           MOVE WS-PRT-MAX TO HST-ENVVAR-COUNT.
+
+           PERFORM COPY-ONE-HISTORY-ENVVAR THRU
+               END-COPY-ONE-HISTORY-ENVVAR
+               VARYING WS-PRT-INDEX FROM 1 BY 1
+               UNTIL WS-PRT-INDEX > WS-PRT-MAX.
+
+           EXEC CICS WRITE FILE(W00-HISTORY-FILE)
+                FROM    (W00-HISTORY-RECORD)
+                RIDFLD  (HST-KEY)
+                RESP    (W03-FILE-RESP)
+                RESP2   (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WRITE-HISTORY-RECORD FAILED. RESP='
+                        W03-FILE-RESP
+                        ' RESP2=' W03-FILE-RESP2
+           END-IF.
+
+       END-WRITE-HISTORY-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one env var name/value pair into the history table at   *
+      *  WS-PRT-INDEX.                                                *
+      *---------------------------------------------------------------*
+       COPY-ONE-HISTORY-ENVVAR.
+
+           MOVE envVarNames(WS-PRT-INDEX)
+               TO HST-ENVVAR-NAME(WS-PRT-INDEX).
+           MOVE envVarValues(WS-PRT-INDEX)
+               TO HST-ENVVAR-VALUE(WS-PRT-INDEX).
+
+       END-COPY-ONE-HISTORY-ENVVAR.   EXIT.
+
       *---------------------------------------------------------------*
       *  Display results returned from target service                 *
       *---------------------------------------------------------------*
        PRINT-RESULTS.
 
-      *  TODO do something useful with data returned in  COM-REPLY    *
+           MOVE SPACES TO WS-REPORT-AREA.
+           MOVE 1 TO WS-REPORT-PTR.
+
+           STRING 'JVMQUERY RESULTS FOR REGION ' DELIMITED BY SIZE
+                  WS-CICS-REGION DELIMITED BY SIZE
+                  '  ID=' DELIMITED BY SIZE
+                  WS-MSGID DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+           STRING 'COUNTRY.........: ' DELIMITED BY SIZE
+                  country DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+           STRING 'CURRENCY SYMBOL.: ' DELIMITED BY SIZE
+                  currencySymbol DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+           STRING 'LANGUAGE........: ' DELIMITED BY SIZE
+                  language DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+           STRING 'FORMATTED DATE..: ' DELIMITED BY SIZE
+                  formattedDate DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+      *
+      *    envVarValues comes back unnamed, in the same order the
+      *    names were requested in, so we zip it against arg0 to
+      *    label each value. Bound by whichever count is smaller in
+      *    case the responder returned fewer values than we asked for.
+      *
+           MOVE envVarValues--C TO WS-PRT-MAX.
+           IF envVarNames--C < WS-PRT-MAX
+               MOVE envVarNames--C TO WS-PRT-MAX
+           END-IF.
+
+           PERFORM PRINT-ENVVAR-LINE THRU
+               END-PRINT-ENVVAR-LINE
+               VARYING WS-PRT-INDEX FROM 1 BY 1
+               UNTIL WS-PRT-INDEX > WS-PRT-MAX.
+
+           COMPUTE WS-HALFWORD = WS-REPORT-PTR - 1.
+
+           EXEC CICS SEND TEXT
+                FROM   (WS-REPORT-AREA)
+                LENGTH (WS-HALFWORD)
+                FREEKB
+           END-EXEC.
+
+           DISPLAY WS-REPORT-AREA(1:WS-REPORT-PTR - 1).
 
        END-PRINT-RESULTS.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Append one 'name = value' line to the report for the env var *
+      *  at WS-PRT-INDEX.                                              *
+      *---------------------------------------------------------------*
+       PRINT-ENVVAR-LINE.
+
+           STRING 'ENV VAR ' DELIMITED BY SIZE
+                  envVarNames(WS-PRT-INDEX) DELIMITED BY SPACE
+                  ' = ' DELIMITED BY SIZE
+                  envVarValues(WS-PRT-INDEX) DELIMITED BY SIZE
+                  X'15' DELIMITED BY SIZE
+               INTO WS-REPORT-AREA
+               WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+       END-PRINT-ENVVAR-LINE.   EXIT.
+
       *---------------------------------------------------------------*
       *  Display error message returned from target service           *
       *---------------------------------------------------------------*
@@ -260,19 +755,13 @@
       *  translations on the request data.                            *
       *---------------------------------------------------------------*
        SEND-REQUEST.
-       
+
            DISPLAY 'START SEND-REQUEST'.
 
-      * 
-      * Create a unique message ID
       *
-           EXEC CICS ASSIGN APPLID (WS-CICS-REGION) END-EXEC.
-           MOVE EIBDATE TO WS-NUM-DISPLAY.
-           MOVE WS-ALP-DISPLAY TO WS-CICS-DATE.
-           MOVE EIBTASKN TO WS-NUM-DISPLAY.
-           MOVE WS-ALP-DISPLAY TO WS-CICS-TASKN.
-
-      * 
+      * The message id was generated once in PROLOG (GENERATE-MSGID)
+      * so it is already available here in WS-MSGID.
+      *
       * Open request queue
       *
            COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
@@ -344,15 +833,25 @@
            PERFORM WMQ-OPEN-Q THRU
                END-WMQ-OPEN-Q.
                
-      * 
-      * Browse for RFH2 header, waiting until timeout
       *
+      * Browse for RFH2 header, waiting until timeout. The responder
+      * may be slower than one wait interval under load, so if no
+      * message has shown up yet we keep trying with a longer wait
+      * each time, up to W00-MAX-RETRIES times, before giving up.
+      *
+           MOVE W00-WAIT-INTERVAL TO WS-WAIT-INTERVAL-CURRENT.
            PERFORM GET-RFH2 THRU
                END-GET-RFH2.
-           
+
+           PERFORM GET-REPLY-RETRY THRU
+               END-GET-REPLY-RETRY
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL WS-RETRY-COUNT > W00-MAX-RETRIES
+                  OR W03-REASON NOT = MQRC-NO-MSG-AVAILABLE.
+
            IF (W03-REASON = MQRC-NO-MSG-AVAILABLE)
-      * 
-      * No reply is available 
+      *
+      * No reply is available
       *
                PERFORM WMQ-CLOSE-Q THRU
                    END-WMQ-CLOSE-Q
@@ -364,23 +863,49 @@
       * give the reply structure adressability depending on the
       * presence of an RFH2 header or not
       *
-               SET NO-DATA-CONVERSION-NEEDED TO TRUE
+               IF W00-CCSID-CONVERT
+                   SET DATA-CONVERSION-NEEDED TO TRUE
+               ELSE
+                   SET NO-DATA-CONVERSION-NEEDED TO TRUE
+               END-IF
                PERFORM GET-REPLY-DATA THRU
                    END-GET-REPLY-DATA
-               IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
-                   SET ADDRESS OF COM-REPLY TO ADDRESS OF
-                       COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
-               ELSE
-                   SET ADDRESS OF COM-REPLY TO ADDRESS OF
-                       COM-REPLY-BUFFER
+               PERFORM CHECK-POISON-MESSAGE THRU
+                   END-CHECK-POISON-MESSAGE
+               IF NO-ERROR-MESSAGE
+                   IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
+                       SET ADDRESS OF COM-REPLY TO ADDRESS OF
+                           COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
+                   ELSE
+                       SET ADDRESS OF COM-REPLY TO ADDRESS OF
+                           COM-REPLY-BUFFER
+                   END-IF
                END-IF
-                
+
            END-IF.
 
            DISPLAY 'GET-REPLY ENDED'.
 
        END-GET-REPLY.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  One retry pass: widen the wait interval and browse again.    *
+      *  Only invoked while the previous attempt came back with       *
+      *  MQRC-NO-MSG-AVAILABLE.                                        *
+      *---------------------------------------------------------------*
+       GET-REPLY-RETRY.
+
+           COMPUTE WS-WAIT-INTERVAL-CURRENT =
+               W00-WAIT-INTERVAL * (WS-RETRY-COUNT + 1).
+
+           DISPLAY 'GET-REPLY RETRY ' WS-RETRY-COUNT
+                   ' WAIT=' WS-WAIT-INTERVAL-CURRENT.
+
+           PERFORM GET-RFH2 THRU
+               END-GET-RFH2.
+
+       END-GET-REPLY-RETRY.   EXIT.
+
       *---------------------------------------------------------------*
       *  We assume a JMS partner on the other end of the line.        *
       *  Reply data will be preceded by an RFH2 header.               *
@@ -396,7 +921,7 @@
                                    MQGMO-BROWSE-FIRST +
                                    MQGMO-ACCEPT-TRUNCATED-MSG +
                                    MQGMO-FAIL-IF-QUIESCING.    
-           MOVE W00-WAIT-INTERVAL TO MQGMO-WAITINTERVAL.
+           MOVE WS-WAIT-INTERVAL-CURRENT TO MQGMO-WAITINTERVAL.
            MOVE MQMI-NONE TO MQMD-MSGID.
            MOVE WS-MSGID  TO MQMD-CORRELID.
            
@@ -426,10 +951,58 @@
                END-IF
            END-IF.
 
+           IF (MQMD-FORMAT = MQFMT-RF-HEADER-2) AND
+              ((W03-COMPCODE = MQCC-OK) OR
+               (W03-REASON = MQRC-TRUNCATED-MSG-ACCEPTED))
+               PERFORM PARSE-RFH2-FOLDER THRU
+                   END-PARSE-RFH2-FOLDER
+           END-IF.
+
            DISPLAY 'GET-RFH2 ENDED'.
 
        END-GET-RFH2.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Pull the diagnostic tags a JMS partner rides along in the    *
+      *  RFH2 NameValue/JMS folder (hostname, service version,        *
+      *  application error code) out of the raw folder text so they   *
+      *  can be surfaced in the audit record and the error display    *
+      *  instead of being silently skipped over.                      *
+      *---------------------------------------------------------------*
+       PARSE-RFH2-FOLDER.
+
+           MOVE SPACES TO WS-RFH2-HOSTNAME
+                          WS-RFH2-SVC-VERSION
+                          WS-RFH2-APPL-ERROR-CODE.
+
+           IF MQRFH-FOLDER-LENGTH > ZERO
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<hostname>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</hostname>'
+                   INTO WS-RFH2-HOSTNAME
+
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<svcversion>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</svcversion>'
+                   INTO WS-RFH2-SVC-VERSION
+
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<applerrorcode>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</applerrorcode>'
+                   INTO WS-RFH2-APPL-ERROR-CODE
+           END-IF.
+
+       END-PARSE-RFH2-FOLDER.   EXIT.
+
       *---------------------------------------------------------------*
       *  At this stage a valid reply RFH2 header has been read.       *
       *  We need to acquire storage for the reply data and read it.   *
@@ -511,6 +1084,102 @@
            DISPLAY 'GET-REPLY-DATA ENDED'.
 
        END-GET-REPLY-DATA.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  A message that keeps rolling back under MQGMO-SYNCPOINT (the *
+      *  responder abends processing it, or it is malformed) would    *
+      *  otherwise loop through this transaction indefinitely. Once   *
+      *  its backout count crosses the shop threshold we reroute it   *
+      *  to the poison queue and log a diagnostic record instead of   *
+      *  treating it as a normal reply.                                *
+      *---------------------------------------------------------------*
+       CHECK-POISON-MESSAGE.
+
+           IF MQMD-BACKOUTCOUNT > W00-BACKOUT-THRESHOLD
+               PERFORM REROUTE-POISON-MESSAGE THRU
+                   END-REROUTE-POISON-MESSAGE
+           END-IF.
+
+       END-CHECK-POISON-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Move a poison message off the reply queue and onto the       *
+      *  poison queue, preserving it for diagnosis, and record why.   *
+      *---------------------------------------------------------------*
+       REROUTE-POISON-MESSAGE.
+
+           DISPLAY 'REROUTE-POISON-MESSAGE STARTED. BACKOUTCOUNT='
+                   MQMD-BACKOUTCOUNT.
+
+           SET W00-POISON-REROUTED TO TRUE.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+                                     MQOO-FAIL-IF-QUIESCING.
+           MOVE W00-POISON-QNAME TO MQOD-OBJECTNAME.
+           PERFORM WMQ-OPEN-Q THRU
+               END-WMQ-OPEN-Q.
+
+           COMPUTE MQPMO-OPTIONS = MQPMO-SYNCPOINT +
+                                   MQPMO-FAIL-IF-QUIESCING.
+
+           CALL 'MQPUT' USING W03-HCONN
+                              W03-HOBJ
+                              MQMD
+                              MQPMO
+                              WS-REPLY-DATA-LENGTH
+                              COM-REPLY-BUFFER
+                              W03-COMPCODE
+                              W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed put into WMQ queue :'
+                      DELIMITED BY SIZE
+                      W00-POISON-QNAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM WMQ-CLOSE-Q THRU
+               END-WMQ-CLOSE-Q.
+
+           MOVE SPACES              TO W00-POISON-RECORD.
+           MOVE WS-MSGID             TO PSN-MSGID.
+           MOVE WS-CICS-REGION       TO PSN-CICS-REGION.
+           MOVE W00-REPLY-QNAME      TO PSN-QUEUE-NAME.
+           MOVE MQMD-BACKOUTCOUNT    TO PSN-BACKOUTCOUNT.
+           MOVE WS-REPLY-DATA-LENGTH TO PSN-DATA-LENGTH.
+           IF WS-REPLY-DATA-LENGTH > LENGTH OF PSN-DATA
+               MOVE LENGTH OF PSN-DATA TO WS-POISON-COPY-LENGTH
+           ELSE
+               MOVE WS-REPLY-DATA-LENGTH TO WS-POISON-COPY-LENGTH
+           END-IF.
+           MOVE COM-REPLY-BUFFER(1:WS-POISON-COPY-LENGTH) TO
+               PSN-DATA(1:WS-POISON-COPY-LENGTH).
+
+           EXEC CICS WRITE FILE(W00-POISON-FILE)
+                FROM    (W00-POISON-RECORD)
+                RIDFLD  (WS-MSGID)
+                RESP    (W03-FILE-RESP)
+                RESP2   (W03-FILE-RESP2)
+           END-EXEC.
+
+           IF (W03-FILE-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'REROUTE-POISON-MESSAGE - WRITE FAILED. RESP='
+                        W03-FILE-RESP ' RESP2=' W03-FILE-RESP2
+           END-IF.
+
+           STRING 'Poison message rerouted to poison queue :'
+                  DELIMITED BY SIZE
+                  W00-POISON-QNAME DELIMITED BY SPACE
+                  ' ID=' DELIMITED BY SIZE
+                  WS-MSGID DELIMITED BY SPACE
+                  INTO ERROR-MESSAGE.
+
+           DISPLAY 'REROUTE-POISON-MESSAGE ENDED'.
+
+       END-REROUTE-POISON-MESSAGE.   EXIT.
+
       *---------------------------------------------------------------*
       *  A failure of the target service results in a timeout waiting *
       *  for a response. There might be more info on the nature of    *
@@ -531,33 +1200,46 @@
            MOVE W00-ERROR-QNAME   TO MQOD-OBJECTNAME.
            PERFORM WMQ-OPEN-Q THRU
                END-WMQ-OPEN-Q.
-      * 
+      *
       * Browse for RFH2 header, waiting until timeout
       *
+           MOVE W00-WAIT-INTERVAL TO WS-WAIT-INTERVAL-CURRENT.
            PERFORM GET-RFH2 THRU
                END-GET-RFH2.
            
-           IF (W03-COMPCODE NOT = MQCC-OK) AND                   
+           IF (W03-COMPCODE NOT = MQCC-OK) AND
               (W03-REASON NOT = MQRC-TRUNCATED-MSG-ACCEPTED) THEN
+               STRING 'No reply and no error info on error queue :'
+                      DELIMITED BY SIZE
+                      W00-ERROR-QNAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
                PERFORM ABORT-PROGRAM THRU
                    END-ABORT-PROGRAM
-           END-IF.
-      * 
+           ELSE
+      *
       * Retrieve the reply data in generic buffer and
       * give the reply structure adressability
       *
-           SET DATA-CONVERSION-NEEDED TO TRUE.
-           PERFORM GET-REPLY-DATA THRU
-               END-GET-REPLY-DATA.
-           IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
-               SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
-                   COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
-               COMPUTE WS-REPLY-ERROR-LENGTH = WS-REPLY-DATA-LENGTH
-                        - MQRFH-STRUCLENGTH
-           ELSE
-               SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
-                   COM-REPLY-BUFFER
-               COMPUTE WS-REPLY-ERROR-LENGTH = WS-REPLY-DATA-LENGTH
+               SET DATA-CONVERSION-NEEDED TO TRUE
+               PERFORM GET-REPLY-DATA THRU
+                   END-GET-REPLY-DATA
+               IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
+                   SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
+                       COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
+                   COMPUTE WS-REPLY-ERROR-LENGTH = WS-REPLY-DATA-LENGTH
+                            - MQRFH-STRUCLENGTH
+               ELSE
+                   SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
+                       COM-REPLY-BUFFER
+                   COMPUTE WS-REPLY-ERROR-LENGTH = WS-REPLY-DATA-LENGTH
+               END-IF
+               SET W00-REPLY-ERROR-ADDRESSED TO TRUE
+               STRING 'Service unavailable - error queue :'
+                      DELIMITED BY SIZE
+                      W00-ERROR-QNAME DELIMITED BY SPACE
+                      ' - ' DELIMITED BY SIZE
+                      COM-REPLY-ERROR(1:40) DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
            END-IF.
 
            DISPLAY 'GET-REPLY-ERROR ENDED'.
@@ -679,13 +1361,20 @@
        END-EXIT-PROGRAM.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Something went wrong. Report error and exit.                 *
+      *  Something went wrong. Report error, audit it and exit.       *
+      *  EXIT-PROGRAM's EXEC CICS RETURN ends the task outright, so   *
+      *  this is the only place every one of this program's failure   *
+      *  paths is guaranteed to still pass through - INVOKE-SERVICE's *
+      *  own trailing WRITE-AUDIT-RECORD is never reached from here.  *
       *---------------------------------------------------------------*
        ABORT-PROGRAM.
-           
+
            PERFORM DISPLAY-ERROR-MESSAGE THRU
                END-DISPLAY-ERROR-MESSAGE.
-               
+
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
            PERFORM EXIT-PROGRAM THRU
                END-EXIT-PROGRAM.
 
@@ -696,11 +1385,22 @@
       *---------------------------------------------------------------*
        DISPLAY-ERROR-MESSAGE.
 
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
+           PERFORM LOOKUP-REASON-ACTION THRU
+               END-LOOKUP-REASON-ACTION.
+
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
            DISPLAY '************************************************'.
            DISPLAY '* ', ERROR-MESSAGE.
            DISPLAY '* COMPLETION CODE : ', W03-COMPCODE.
            DISPLAY '* REASON CODE     : ', W03-REASON.
+           DISPLAY '* OPERATOR ACTION : ', WS-REASON-ACTION.
+           IF WS-RFH2-HOSTNAME NOT = SPACES OR
+              WS-RFH2-SVC-VERSION NOT = SPACES OR
+              WS-RFH2-APPL-ERROR-CODE NOT = SPACES
+               DISPLAY '* RFH2 HOSTNAME   : ', WS-RFH2-HOSTNAME
+               DISPLAY '* RFH2 SVC VERSION: ', WS-RFH2-SVC-VERSION
+               DISPLAY '* RFH2 APPL ERROR : ', WS-RFH2-APPL-ERROR-CODE
+           END-IF.
            DISPLAY '************************************************'.
 
        END-DISPLAY-ERROR-MESSAGE.   EXIT.

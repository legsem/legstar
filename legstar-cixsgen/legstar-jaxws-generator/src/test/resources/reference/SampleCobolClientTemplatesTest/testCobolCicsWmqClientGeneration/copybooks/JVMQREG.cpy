@@ -0,0 +1,14 @@
+      *****************************************************************
+      * JVMQREG - One entry per CICS region/queue manager to be swept *
+      * by JVMSWEEP. Prepared by ops ahead of the overnight run, one  *
+      * fixed-format record per region, in the order the consolidated *
+      * report should list them.                                      *
+      *****************************************************************
+           05  REG-CICS-REGION            PIC X(04).
+           05  REG-QMGR                   PIC X(48).
+           05  REG-REQUEST-QNAME          PIC X(48).
+           05  REG-REPLY-QNAME            PIC X(48).
+           05  REG-ERROR-QNAME            PIC X(48).
+           05  REG-WAIT-INTERVAL          PIC 9(05).
+           05  REG-MAX-RETRIES            PIC 9(03).
+           05  REG-CCSID-CONVERT-SW       PIC X(01).

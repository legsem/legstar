@@ -0,0 +1,20 @@
+      *****************************************************************
+      * JVMQHST - Historical trend record written for every           *
+      * successful JVMQUERY response, keyed by region, date and task  *
+      * number on file JVMHST so a monthly job can pull drift-over-   *
+      * time reports per region without going back through the audit *
+      * trail. The task number keeps reruns on the same region and    *
+      * day from colliding on the same key.                           *
+      *****************************************************************
+           05  HST-KEY.
+               10  HST-CICS-REGION        PIC X(4).
+               10  HST-CICS-DATE          PIC X(9).
+               10  HST-CICS-TASKN         PIC X(9).
+           05  HST-COUNTRY                PIC X(32).
+           05  HST-CURRENCY-SYMBOL        PIC X(32).
+           05  HST-LANGUAGE               PIC X(32).
+           05  HST-FORMATTED-DATE         PIC X(32).
+           05  HST-ENVVAR-COUNT           PIC S9(9) BINARY.
+           05  HST-ENVVAR OCCURS 30 TIMES.
+               10  HST-ENVVAR-NAME        PIC X(32).
+               10  HST-ENVVAR-VALUE       PIC X(32).

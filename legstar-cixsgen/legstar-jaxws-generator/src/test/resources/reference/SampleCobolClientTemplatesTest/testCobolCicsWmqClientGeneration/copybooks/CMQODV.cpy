@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CMQODV - WMQ MQOD (OBJECT DESCRIPTOR) - subset used on site   *
+      *****************************************************************
+           05  MQOD.
+               10  MQOD-STRUCID           PIC X(4)  VALUE 'OD  '.
+               10  MQOD-VERSION           PIC S9(9) BINARY VALUE 1.
+               10  MQOD-OBJECTTYPE        PIC S9(9) BINARY VALUE 1.
+               10  MQOD-OBJECTNAME        PIC X(48) VALUE SPACES.
+               10  MQOD-OBJECTQMGRNAME    PIC X(48) VALUE SPACES.
+               10  MQOD-DYNAMICQNAME      PIC X(48) VALUE 'AMQ.*'.
+               10  MQOD-ALTERNATEUSERID   PIC X(12) VALUE SPACES.

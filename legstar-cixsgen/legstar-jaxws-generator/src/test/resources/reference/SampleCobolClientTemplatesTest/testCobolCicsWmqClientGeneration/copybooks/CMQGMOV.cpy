@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CMQGMOV - WMQ MQGMO (GET MESSAGE OPTIONS) - subset used       *
+      *****************************************************************
+           05  MQGMO.
+               10  MQGMO-STRUCID          PIC X(4)  VALUE 'GMO '.
+               10  MQGMO-VERSION          PIC S9(9) BINARY VALUE 1.
+               10  MQGMO-OPTIONS          PIC S9(9) BINARY VALUE 0.
+               10  MQGMO-WAITINTERVAL     PIC S9(9) BINARY VALUE -1.
+               10  MQGMO-SIGNAL1          PIC S9(9) BINARY VALUE 0.
+               10  MQGMO-RESOLVEDQNAME    PIC X(48) VALUE SPACES.
+               10  MQGMO-MATCHOPTIONS     PIC S9(9) BINARY VALUE 0.
+               10  MQGMO-GROUPSTATUS      PIC X(1)  VALUE SPACE.
+               10  MQGMO-SEGMENTSTATUS    PIC X(1)  VALUE SPACE.
+               10  MQGMO-SEGMENTATION     PIC X(1)  VALUE SPACE.
+               10  MQGMO-RESERVED1        PIC X(1)  VALUE SPACE.
+               10  MQGMO-MSGTOKEN         PIC X(16) VALUE SPACES.
+               10  MQGMO-RETURNEDLENGTH   PIC S9(9) BINARY VALUE -1.

@@ -0,0 +1,8 @@
+      *****************************************************************
+      * JVMQSEL - One item per environment variable name the operator *
+      * wants QueryJvm to report on. Fed into CICS TS queue JVMQSEL   *
+      * ahead of time (one WRITEQ TS per name, in the order they are  *
+      * to appear in the request) by the operator's selection panel   *
+      * or a batch pre-load; SET-REQUEST just drains the queue.       *
+      *****************************************************************
+           05  SEL-ENVVAR-NAME            PIC X(32).

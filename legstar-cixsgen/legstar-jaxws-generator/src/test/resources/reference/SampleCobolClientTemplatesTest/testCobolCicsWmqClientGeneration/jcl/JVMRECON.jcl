@@ -0,0 +1,20 @@
+//JVMRCN  JOB  (ACCTNO),'JVM RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ORPHANED MESSAGE RECONCILIATION.                               *
+//* RUNS BEHIND JVMSWEEP - BROWSES EVERY REGION IN REGNIN AND      *
+//* FLAGS ANY MESSAGE ON ITS REQUEST/REPLY/ERROR QUEUES THAT HAS   *
+//* NO MATCHING ENTRY IN THE AUDIT TRAIL SUPPLIED ON JVMAUDIN.     *
+//*--------------------------------------------------------------*
+//STEP1   EXEC PGM=JVMRECON
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//         DD DSN=MQM.SCSQLOAD,DISP=SHR
+//REGNIN   DD DSN=PROD.JVMSWEEP.REGIONS,DISP=SHR
+//JVMAUDIN DD DSN=PROD.JVMSWEEP.AUDIT,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//JVMORP   DD DSN=PROD.JVMRECON.ORPHANS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=400)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*

@@ -0,0 +1,27 @@
+//JVMSWP  JOB  (ACCTNO),'JVM SWEEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT MULTI-REGION JVM SETTINGS SWEEP.                    *
+//* RUNS JVMSWEEP AGAINST THE REGION LIST IN REGNIN AND WRITES A  *
+//* SINGLE CONSOLIDATED REPORT TO SWEEPRPT.                       *
+//*--------------------------------------------------------------*
+//STEP1   EXEC PGM=JVMSWEEP
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//         DD DSN=MQM.SCSQLOAD,DISP=SHR
+//REGNIN   DD DSN=PROD.JVMSWEEP.REGIONS,DISP=SHR
+//SELIN    DD DSN=PROD.JVMSWEEP.ENVVARS,DISP=SHR
+//SWEEPRPT DD SYSOUT=*
+//JVMAUD2  DD DSN=PROD.JVMSWEEP.AUDIT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=4275)
+//JVMPSN2  DD DSN=PROD.JVMSWEEP.POISON,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=1106)
+//JVMHST2  DD DSN=PROD.JVMSWEEP.HISTORY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),
+//            DCB=(RECFM=FB,LRECL=2074)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*

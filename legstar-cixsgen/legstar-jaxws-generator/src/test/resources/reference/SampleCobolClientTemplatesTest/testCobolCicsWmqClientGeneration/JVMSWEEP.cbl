@@ -0,0 +1,1022 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JVMSWEEP.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch sweep driver for JVMQUERY. Reads a list of CICS         *
+      * regions/queue managers/queue sets from REGNIN and, for each   *
+      * one, sends the same QueryJvm request and collects the reply,  *
+      * exactly as the online JVMQUERY transaction does, but without  *
+      * a CICS transaction per call. Results for every region are     *
+      * collected keyed by region into one consolidated end-of-night  *
+      * report on SWEEPRPT, so an overnight run against many regions  *
+      * produces a single report instead of one online run per        *
+      * region. The env var names to query are read once from SELIN   *
+      * and reused for every region swept.                            *
+      * This program deliberately shares its WMQ paragraphs and       *
+      * copybooks with JVMQUERY - see the OVERVIEW comment there.     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGION-FILE ASSIGN TO REGNIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ENVVAR-FILE ASSIGN TO SELIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SWEEP-REPORT ASSIGN TO SWEEPRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-EXTRACT ASSIGN TO JVMAUD2
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT POISON-EXTRACT ASSIGN TO JVMPSN2
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-EXTRACT ASSIGN TO JVMHST2
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E     S E C T I O N                        *
+      *****************************************************************
+       FILE SECTION.
+       FD  REGION-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  REGION-RECORD.
+           COPY JVMQREG.
+
+       FD  ENVVAR-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  ENVVAR-RECORD.
+           COPY JVMQSEL.
+
+       FD  SWEEP-REPORT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  SWEEP-REPORT-RECORD    PIC X(132).
+
+       FD  AUDIT-EXTRACT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  AUDIT-EXTRACT-RECORD.
+           COPY JVMQAUD.
+
+       FD  POISON-EXTRACT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  POISON-EXTRACT-RECORD.
+           COPY JVMQPSN.
+
+       FD  HISTORY-EXTRACT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  HISTORY-EXTRACT-RECORD.
+           COPY JVMQHST.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Sweep control                                                *
+      *---------------------------------------------------------------*
+       01  FILLER                 PIC X(1) VALUE 'N'.
+           88 NO-MORE-REGIONS         VALUE 'Y'.
+           88 MORE-REGIONS            VALUE 'N'.
+
+       01  FILLER                 PIC X(1) VALUE 'N'.
+           88 NO-MORE-SEL-ITEMS       VALUE 'Y'.
+           88 MORE-SEL-ITEMS          VALUE 'N'.
+
+       01  WS-REGION-COUNT        PIC S9(9) BINARY VALUE 0.
+       01  WS-REGION-OK-COUNT     PIC S9(9) BINARY VALUE 0.
+       01  WS-REGION-ERROR-COUNT  PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Env var selection list, read once from SELIN and reused for  *
+      *  every region swept.                                          *
+      *---------------------------------------------------------------*
+       77  W00-MAX-ENVVARS        PIC S9(9) BINARY VALUE 30.
+       01  WS-SEL-INDEX           PIC S9(9) BINARY VALUE 0.
+       01  WS-SEL-COUNT           PIC S9(9) BINARY VALUE 0.
+       01  WS-SEL-TABLE.
+           05  WS-SEL-ENTRY OCCURS 30 TIMES.
+               10  WS-SEL-NAME    PIC X(32).
+
+      *---------------------------------------------------------------*
+      *  Region currently being processed                             *
+      *---------------------------------------------------------------*
+       01  W00-WAIT-INTERVAL      PIC S9(9) BINARY VALUE 0.
+       01  W00-MAX-RETRIES        PIC S9(9) BINARY VALUE 0.
+       01  WS-RETRY-COUNT         PIC S9(9) BINARY VALUE 0.
+       01  WS-WAIT-INTERVAL-CURRENT PIC S9(9) BINARY VALUE 0.
+       77  W00-POISON-QNAME       PIC X(48) VALUE 'POISON.QUEUE'.
+       77  W00-BACKOUT-THRESHOLD  PIC S9(9) BINARY VALUE 3.
+       77  W00-CCSID-CONVERT-SW   PIC X(01) VALUE 'N'.
+           88 W00-CCSID-CONVERT       VALUE 'Y'.
+           88 W00-CCSID-NO-CONVERT    VALUE 'N'.
+       77  W00-REPLY-ERROR-ADDR-SW PIC X(01) VALUE 'N'.
+           88 W00-REPLY-ERROR-ADDRESSED   VALUE 'Y'.
+           88 W00-REPLY-ERROR-NOT-ADDR    VALUE 'N'.
+       77  WS-RFH2-FATAL-SW        PIC X(01) VALUE 'N'.
+           88 WS-RFH2-FATAL            VALUE 'Y'.
+           88 WS-RFH2-NOT-FATAL        VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  WMQ API parameters - shared layout with JVMQUERY             *
+      *---------------------------------------------------------------*
+       01  W03-HCONN              PIC S9(9) BINARY VALUE 0.
+       01  W03-HOBJ               PIC S9(9) BINARY VALUE 0.
+       01  W03-OPENOPTIONS        PIC S9(9) BINARY.
+       01  W03-COMPCODE           PIC S9(9) BINARY.
+       01  W03-REASON             PIC S9(9) BINARY.
+
+       01  MQM-OBJECT-DESCRIPTOR.
+           COPY CMQODV.
+       01  MQM-MESSAGE-DESCRIPTOR.
+           COPY CMQMDV.
+       01  MQM-PUT-MESSAGE-OPTIONS.
+           COPY CMQPMOV.
+       01  MQM-GET-MESSAGE-OPTIONS.
+           COPY CMQGMOV.
+       01  MQM-CONSTANTS.
+           COPY CMQV SUPPRESS.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE          PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+       01  WS-REQUEST-LENGTH      PIC S9(9) BINARY VALUE 0.
+       01  WS-REPLY-LENGTH        PIC S9(9) BINARY VALUE 0.
+       01  WS-REPLY-DATA-LENGTH   PIC S9(9) BINARY VALUE 0.
+       01  WS-POISON-COPY-LENGTH  PIC S9(9) BINARY VALUE 0.
+       01  WS-REPLY-ERROR-LENGTH  PIC S9(9) BINARY VALUE 0.
+
+       01  WS-NUM-DISPLAY         PIC +9(8) VALUE ZERO.
+       01  WS-ALP-DISPLAY REDEFINES WS-NUM-DISPLAY PIC X(9).
+       01  WS-RUN-DATE            PIC 9(8) VALUE ZERO.
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(8).
+       01  WS-SEQ                 PIC 9(9) VALUE ZERO.
+
+       01  WS-MSGID.
+           05 WS-CICS-REGION      PIC X(4).
+           05 WS-CICS-DATE        PIC X(9).
+           05 WS-CICS-TASKN       PIC X(9).
+
+       01  FILLER PIC 9(4) BINARY VALUE 0.
+           88 DATA-CONVERSION-NEEDED VALUE 0.
+           88 NO-DATA-CONVERSION-NEEDED VALUE 1.
+
+      *---------------------------------------------------------------*
+      *  Report buffer, one line per country/currency/etc built the   *
+      *  same way PRINT-RESULTS builds the online 3270 panel.         *
+      *---------------------------------------------------------------*
+       01  WS-REPORT-LINE         PIC X(132) VALUE SPACES.
+       01  WS-REPORT-PTR          PIC S9(9) BINARY VALUE 1.
+       01  WS-PRT-INDEX           PIC S9(9) BINARY VALUE 0.
+       01  WS-PRT-MAX             PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Request parameters expected by target web service            *
+      *---------------------------------------------------------------*
+       01 COM-REQUEST.
+           COPY JVMQREQY.
+
+      *---------------------------------------------------------------*
+      *  Reply coming from JMS systems might start with an RFH2 header*
+      *---------------------------------------------------------------*
+       01 COM-CMQRFH2V.
+           COPY CMQRFH2V.
+
+      *---------------------------------------------------------------*
+      *  Diagnostic tags lifted out of the RFH2 NameValue/JMS folder, *
+      *  same as JVMQUERY does online.                                 *
+      *---------------------------------------------------------------*
+       01  WS-RFH2-HOSTNAME       PIC X(32) VALUE SPACES.
+       01  WS-RFH2-SVC-VERSION    PIC X(16) VALUE SPACES.
+       01  WS-RFH2-APPL-ERROR-CODE PIC X(8) VALUE SPACES.
+       01  WS-RFH2-REST1          PIC X(2048) VALUE SPACES.
+       01  WS-RFH2-REST2          PIC X(2048) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Reason code / operator action lookup, same table JVMQUERY    *
+      *  carries online, so batch failures point ops at the same next *
+      *  step the 3270 panel would have.                               *
+      *---------------------------------------------------------------*
+       COPY JVMQRCA.
+
+       01  WS-REASON-LOOKUP       PIC 9(9) VALUE 0.
+       01  WS-REASON-ACTION       PIC X(40) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  This will hold the largest reply we are prepared to accept.  *
+      *  There is no CICS GETMAIN in batch, so unlike JVMQUERY this   *
+      *  is a fixed-size buffer rather than one sized to the reply.   *
+      *---------------------------------------------------------------*
+       01  COM-REPLY-BUFFER       PIC X(32000) VALUE SPACES.
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service. Never    *
+      *  received via USING - addressed onto COM-REPLY-BUFFER above,  *
+      *  the same technique JVMQUERY uses onto its GETMAIN'd buffer.  *
+      *---------------------------------------------------------------*
+       01 COM-REPLY.
+           COPY JVMQRPY.
+
+      *---------------------------------------------------------------*
+      *  Reply error message returned by target web service           *
+      *---------------------------------------------------------------*
+       01  COM-REPLY-ERROR       PIC X(1024).
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-REGION THRU
+               END-PROCESS-REGION
+               UNTIL NO-MORE-REGIONS.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open every file, load the env var selection list and prime   *
+      *  the region loop with the first record.                       *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'JVMSWEEP STARTING ==============================='.
+
+           OPEN INPUT  REGION-FILE
+                       ENVVAR-FILE
+                OUTPUT SWEEP-REPORT
+                       AUDIT-EXTRACT
+                       POISON-EXTRACT
+                       HISTORY-EXTRACT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           STRING 'JVMSWEEP OVERNIGHT REPORT - RUN DATE '
+                  DELIMITED BY SIZE
+                  WS-RUN-DATE-X DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           SET MORE-SEL-ITEMS TO TRUE.
+           PERFORM LOAD-ENVVAR-SELECTION THRU
+               END-LOAD-ENVVAR-SELECTION
+               UNTIL NO-MORE-SEL-ITEMS
+                  OR WS-SEL-COUNT >= W00-MAX-ENVVARS.
+
+           SET MORE-REGIONS TO TRUE.
+           READ REGION-FILE
+               AT END SET NO-MORE-REGIONS TO TRUE
+           END-READ.
+
+           DISPLAY 'PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Drain SELIN into WS-SEL-TABLE, one entry per record.         *
+      *---------------------------------------------------------------*
+       LOAD-ENVVAR-SELECTION.
+
+           READ ENVVAR-FILE
+               AT END SET NO-MORE-SEL-ITEMS TO TRUE
+           END-READ.
+
+           IF MORE-SEL-ITEMS
+               ADD 1 TO WS-SEL-COUNT
+               MOVE SEL-ENVVAR-NAME TO WS-SEL-NAME(WS-SEL-COUNT)
+           END-IF.
+
+       END-LOAD-ENVVAR-SELECTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Sweep one region: build and send the request, collect the    *
+      *  reply, append it to the consolidated report and the audit    *
+      *  extract, then move on to the next region record.             *
+      *---------------------------------------------------------------*
+       PROCESS-REGION.
+
+           ADD 1 TO WS-REGION-COUNT.
+
+           DISPLAY 'PROCESSING REGION ' REG-CICS-REGION
+                   ' QMGR ' REG-QMGR.
+
+           MOVE REG-WAIT-INTERVAL      TO W00-WAIT-INTERVAL.
+           MOVE REG-MAX-RETRIES        TO W00-MAX-RETRIES.
+           MOVE REG-CCSID-CONVERT-SW   TO W00-CCSID-CONVERT-SW.
+           MOVE SPACES                 TO ERROR-MESSAGE.
+           SET W00-REPLY-ERROR-NOT-ADDR TO TRUE.
+
+           PERFORM BUILD-REGION-REQUEST THRU
+               END-BUILD-REGION-REQUEST.
+
+           PERFORM BUILD-REGION-MSGID THRU
+               END-BUILD-REGION-MSGID.
+
+           CALL 'MQCONN' USING REG-QMGR
+                               W03-HCONN
+                               W03-COMPCODE
+                               W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed connect to the WMQ manager :' REG-QMGR
+                      DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+           ELSE
+               PERFORM SEND-REGION-REQUEST THRU
+                   END-SEND-REGION-REQUEST
+               IF NO-ERROR-MESSAGE
+                   PERFORM GET-REGION-REPLY THRU
+                       END-GET-REGION-REPLY
+               END-IF
+               CALL 'MQDISC' USING W03-HCONN
+                                   W03-COMPCODE
+                                   W03-REASON
+           END-IF.
+
+           IF NO-ERROR-MESSAGE
+               ADD 1 TO WS-REGION-OK-COUNT
+               PERFORM PRINT-REGION-RESULT THRU
+                   END-PRINT-REGION-RESULT
+               PERFORM WRITE-REGION-HISTORY-RECORD THRU
+                   END-WRITE-REGION-HISTORY-RECORD
+           ELSE
+               ADD 1 TO WS-REGION-ERROR-COUNT
+               PERFORM PRINT-REGION-ERROR THRU
+                   END-PRINT-REGION-ERROR
+           END-IF.
+
+           PERFORM WRITE-REGION-AUDIT-RECORD THRU
+               END-WRITE-REGION-AUDIT-RECORD.
+
+           READ REGION-FILE
+               AT END SET NO-MORE-REGIONS TO TRUE
+           END-READ.
+
+       END-PROCESS-REGION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy the shared selection list into this region's request.  *
+      *---------------------------------------------------------------*
+       BUILD-REGION-REQUEST.
+
+           MOVE WS-SEL-COUNT TO envVarNames--C.
+           PERFORM COPY-ONE-ENVVAR-NAME THRU
+               END-COPY-ONE-ENVVAR-NAME
+               VARYING WS-SEL-INDEX FROM 1 BY 1
+               UNTIL WS-SEL-INDEX > WS-SEL-COUNT.
+
+       END-BUILD-REGION-REQUEST.   EXIT.
+
+       COPY-ONE-ENVVAR-NAME.
+
+           MOVE WS-SEL-NAME(WS-SEL-INDEX)
+               TO envVarNames(WS-SEL-INDEX).
+
+       END-COPY-ONE-ENVVAR-NAME.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  There is no EIBDATE/EIBTASKN in batch, so the message id is  *
+      *  built from the region code, the run date and a sequence      *
+      *  number that is unique within this run.                       *
+      *---------------------------------------------------------------*
+       BUILD-REGION-MSGID.
+
+           ADD 1 TO WS-SEQ.
+           MOVE REG-CICS-REGION  TO WS-CICS-REGION.
+           MOVE WS-RUN-DATE-X    TO WS-CICS-DATE.
+           MOVE WS-SEQ           TO WS-CICS-TASKN.
+
+       END-BUILD-REGION-MSGID.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Store request data in the region's request queue.            *
+      *---------------------------------------------------------------*
+       SEND-REGION-REQUEST.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+                                     MQOO-FAIL-IF-QUIESCING.
+           MOVE REG-REQUEST-QNAME TO MQOD-OBJECTNAME.
+           PERFORM WMQ-OPEN-Q THRU
+               END-WMQ-OPEN-Q.
+
+           IF NO-ERROR-MESSAGE
+               MOVE MQPER-NOT-PERSISTENT TO MQMD-PERSISTENCE
+               MOVE MQFMT-NONE TO MQMD-FORMAT
+               MOVE REG-REPLY-QNAME TO MQMD-REPLYTOQ
+               COMPUTE MQPMO-OPTIONS = MQPMO-NO-SYNCPOINT +
+                                       MQPMO-FAIL-IF-QUIESCING
+               COMPUTE WS-REQUEST-LENGTH = LENGTH OF COM-REQUEST
+               MOVE WS-MSGID  TO MQMD-MSGID
+               MOVE WS-MSGID  TO MQMD-CORRELID
+
+               CALL 'MQPUT' USING W03-HCONN
+                                  W03-HOBJ
+                                  MQMD
+                                  MQPMO
+                                  WS-REQUEST-LENGTH
+                                  COM-REQUEST
+                                  W03-COMPCODE
+                                  W03-REASON
+
+               IF (W03-COMPCODE NOT = MQCC-OK) THEN
+                   STRING 'Failed put into WMQ queue :'
+                          DELIMITED BY SIZE
+                          REG-REQUEST-QNAME DELIMITED BY SPACE
+                          INTO ERROR-MESSAGE
+               END-IF
+
+               PERFORM WMQ-CLOSE-Q THRU
+                   END-WMQ-CLOSE-Q
+           END-IF.
+
+       END-SEND-REGION-REQUEST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Browse/get the reply, retrying with an increasing wait       *
+      *  interval before falling back to the error queue - the same   *
+      *  policy JVMQUERY applies online.                               *
+      *---------------------------------------------------------------*
+       GET-REGION-REPLY.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-INPUT-SHARED +
+                                     MQOO-BROWSE +
+                                     MQOO-FAIL-IF-QUIESCING.
+           MOVE REG-REPLY-QNAME   TO MQOD-OBJECTNAME.
+           PERFORM WMQ-OPEN-Q THRU
+               END-WMQ-OPEN-Q.
+
+           IF NO-ERROR-MESSAGE
+               MOVE W00-WAIT-INTERVAL TO WS-WAIT-INTERVAL-CURRENT
+               SET WS-RFH2-NOT-FATAL TO TRUE
+               PERFORM GET-REGION-RFH2 THRU
+                   END-GET-REGION-RFH2
+
+               PERFORM GET-REGION-REPLY-RETRY THRU
+                   END-GET-REGION-REPLY-RETRY
+                   VARYING WS-RETRY-COUNT FROM 1 BY 1
+                   UNTIL WS-RETRY-COUNT > W00-MAX-RETRIES
+                      OR WS-RFH2-FATAL
+                      OR W03-REASON NOT = MQRC-NO-MSG-AVAILABLE
+
+               IF WS-RFH2-FATAL OR
+                  (W03-REASON = MQRC-NO-MSG-AVAILABLE)
+      *---------------------------------------------------------------*
+      *  Either nothing ever showed up, or the browse hit a genuine   *
+      *  WMQ failure (WS-RFH2-FATAL, set by GET-REGION-RFH2). Either  *
+      *  way there is no real message to pull, so do not fall into    *
+      *  the destructive GET-REGION-REPLY-DATA below - go straight to *
+      *  the error path, the same short-circuit JVMQUERY takes online *
+      *  via ABORT-PROGRAM.                                            *
+      *---------------------------------------------------------------*
+                   PERFORM WMQ-CLOSE-Q THRU
+                       END-WMQ-CLOSE-Q
+                   PERFORM GET-REGION-REPLY-ERROR THRU
+                       END-GET-REGION-REPLY-ERROR
+               ELSE
+                   IF W00-CCSID-CONVERT
+                       SET DATA-CONVERSION-NEEDED TO TRUE
+                   ELSE
+                       SET NO-DATA-CONVERSION-NEEDED TO TRUE
+                   END-IF
+                   PERFORM GET-REGION-REPLY-DATA THRU
+                       END-GET-REGION-REPLY-DATA
+                   IF MQMD-BACKOUTCOUNT > W00-BACKOUT-THRESHOLD
+                       PERFORM REROUTE-REGION-POISON-MESSAGE THRU
+                           END-REROUTE-REGION-POISON-MESSAGE
+                   END-IF
+                   IF NO-ERROR-MESSAGE
+                       IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
+                           SET ADDRESS OF COM-REPLY TO ADDRESS OF
+                               COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
+                       ELSE
+                           SET ADDRESS OF COM-REPLY TO ADDRESS OF
+                               COM-REPLY-BUFFER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       END-GET-REGION-REPLY.   EXIT.
+
+       GET-REGION-REPLY-RETRY.
+
+           COMPUTE WS-WAIT-INTERVAL-CURRENT =
+               W00-WAIT-INTERVAL * (WS-RETRY-COUNT + 1).
+
+           PERFORM GET-REGION-RFH2 THRU
+               END-GET-REGION-RFH2.
+
+       END-GET-REGION-REPLY-RETRY.   EXIT.
+
+       GET-REGION-RFH2.
+
+           COMPUTE MQGMO-OPTIONS = MQGMO-WAIT +
+                                   MQGMO-BROWSE-FIRST +
+                                   MQGMO-ACCEPT-TRUNCATED-MSG +
+                                   MQGMO-FAIL-IF-QUIESCING.
+           MOVE WS-WAIT-INTERVAL-CURRENT TO MQGMO-WAITINTERVAL.
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE WS-MSGID  TO MQMD-CORRELID.
+
+           COMPUTE WS-REPLY-LENGTH = LENGTH OF COM-CMQRFH2V.
+
+           CALL 'MQGET' USING W03-HCONN
+                              W03-HOBJ
+                              MQMD
+                              MQGMO
+                              WS-REPLY-LENGTH
+                              COM-CMQRFH2V
+                              WS-REPLY-DATA-LENGTH
+                              W03-COMPCODE
+                              W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) AND
+              (W03-REASON NOT = MQRC-TRUNCATED-MSG-ACCEPTED) AND
+              (W03-REASON NOT = MQRC-NO-MSG-AVAILABLE) THEN
+               STRING 'Failed browse from WMQ queue :'
+                      DELIMITED BY SIZE
+                      MQOD-OBJECTNAME DELIMITED BY SPACE
+                      ' ID=' DELIMITED BY SIZE
+                      WS-MSGID DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+               SET WS-RFH2-FATAL TO TRUE
+           END-IF.
+
+           IF (MQMD-FORMAT = MQFMT-RF-HEADER-2) AND
+              ((W03-COMPCODE = MQCC-OK) OR
+               (W03-REASON = MQRC-TRUNCATED-MSG-ACCEPTED))
+               PERFORM PARSE-REGION-RFH2-FOLDER THRU
+                   END-PARSE-REGION-RFH2-FOLDER
+           END-IF.
+
+       END-GET-REGION-RFH2.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Same RFH2 folder parse JVMQUERY applies online.               *
+      *---------------------------------------------------------------*
+       PARSE-REGION-RFH2-FOLDER.
+
+           MOVE SPACES TO WS-RFH2-HOSTNAME
+                          WS-RFH2-SVC-VERSION
+                          WS-RFH2-APPL-ERROR-CODE.
+
+           IF MQRFH-FOLDER-LENGTH > ZERO
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<hostname>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</hostname>'
+                   INTO WS-RFH2-HOSTNAME
+
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<svcversion>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</svcversion>'
+                   INTO WS-RFH2-SVC-VERSION
+
+               MOVE SPACES TO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING MQRFH-FOLDER-DATA
+                   DELIMITED BY '<applerrorcode>'
+                   INTO WS-RFH2-REST1 WS-RFH2-REST2
+               UNSTRING WS-RFH2-REST2
+                   DELIMITED BY '</applerrorcode>'
+                   INTO WS-RFH2-APPL-ERROR-CODE
+           END-IF.
+
+       END-PARSE-REGION-RFH2-FOLDER.   EXIT.
+
+       GET-REGION-REPLY-DATA.
+
+           COMPUTE MQGMO-OPTIONS = MQGMO-NO-WAIT +
+                                   MQGMO-SYNCPOINT +
+                                   MQGMO-FAIL-IF-QUIESCING.
+           IF DATA-CONVERSION-NEEDED
+               COMPUTE MQGMO-OPTIONS = MQGMO-NO-WAIT +
+                                       MQGMO-SYNCPOINT +
+                                       MQGMO-FAIL-IF-QUIESCING +
+                                       MQGMO-CONVERT
+               MOVE MQCCSI-Q-MGR TO MQMD-CODEDCHARSETID
+               MOVE MQENC-NATIVE TO MQMD-ENCODING
+           END-IF.
+
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE WS-MSGID  TO MQMD-CORRELID.
+
+           COMPUTE WS-REPLY-LENGTH = LENGTH OF COM-REPLY-BUFFER.
+
+           CALL 'MQGET' USING W03-HCONN
+                              W03-HOBJ
+                              MQMD
+                              MQGMO
+                              WS-REPLY-LENGTH
+                              COM-REPLY-BUFFER
+                              WS-REPLY-DATA-LENGTH
+                              W03-COMPCODE
+                              W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) AND
+              (W03-REASON NOT = MQRC-TRUNCATED-MSG-ACCEPTED) THEN
+               STRING 'Failed get from WMQ queue :'
+                      DELIMITED BY SIZE
+                      MQOD-OBJECTNAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+           END-IF.
+
+           PERFORM WMQ-CLOSE-Q THRU
+               END-WMQ-CLOSE-Q.
+
+       END-GET-REGION-REPLY-DATA.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  A message backed out more than the shop threshold is moved   *
+      *  to the poison queue and logged, same policy as JVMQUERY.     *
+      *---------------------------------------------------------------*
+       REROUTE-REGION-POISON-MESSAGE.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+                                     MQOO-FAIL-IF-QUIESCING.
+           MOVE W00-POISON-QNAME TO MQOD-OBJECTNAME.
+           PERFORM WMQ-OPEN-Q THRU
+               END-WMQ-OPEN-Q.
+
+           IF NO-ERROR-MESSAGE
+               COMPUTE MQPMO-OPTIONS = MQPMO-SYNCPOINT +
+                                       MQPMO-FAIL-IF-QUIESCING
+
+               CALL 'MQPUT' USING W03-HCONN
+                                  W03-HOBJ
+                                  MQMD
+                                  MQPMO
+                                  WS-REPLY-DATA-LENGTH
+                                  COM-REPLY-BUFFER
+                                  W03-COMPCODE
+                                  W03-REASON
+
+               IF (W03-COMPCODE NOT = MQCC-OK) THEN
+                   STRING 'Failed put into WMQ queue :'
+                          DELIMITED BY SIZE
+                          W00-POISON-QNAME DELIMITED BY SPACE
+                          INTO ERROR-MESSAGE
+               END-IF
+
+               PERFORM WMQ-CLOSE-Q THRU
+                   END-WMQ-CLOSE-Q
+
+               MOVE SPACES              TO POISON-EXTRACT-RECORD
+               MOVE WS-MSGID             TO PSN-MSGID
+               MOVE WS-CICS-REGION       TO PSN-CICS-REGION
+               MOVE REG-REPLY-QNAME      TO PSN-QUEUE-NAME
+               MOVE MQMD-BACKOUTCOUNT    TO PSN-BACKOUTCOUNT
+               MOVE WS-REPLY-DATA-LENGTH TO PSN-DATA-LENGTH
+               IF WS-REPLY-DATA-LENGTH > LENGTH OF PSN-DATA
+                   MOVE LENGTH OF PSN-DATA TO WS-POISON-COPY-LENGTH
+               ELSE
+                   MOVE WS-REPLY-DATA-LENGTH TO WS-POISON-COPY-LENGTH
+               END-IF
+               MOVE COM-REPLY-BUFFER(1:WS-POISON-COPY-LENGTH) TO
+                   PSN-DATA(1:WS-POISON-COPY-LENGTH)
+               WRITE POISON-EXTRACT-RECORD
+
+               STRING 'Poison message rerouted to poison queue :'
+                      DELIMITED BY SIZE
+                      W00-POISON-QNAME DELIMITED BY SPACE
+                      ' ID=' DELIMITED BY SIZE
+                      WS-MSGID DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+           END-IF.
+
+       END-REROUTE-REGION-POISON-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  No reply arrived - see if the error queue has an explanation.*
+      *---------------------------------------------------------------*
+       GET-REGION-REPLY-ERROR.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-INPUT-SHARED +
+                                     MQOO-BROWSE +
+                                     MQOO-FAIL-IF-QUIESCING.
+           MOVE REG-ERROR-QNAME   TO MQOD-OBJECTNAME.
+           PERFORM WMQ-OPEN-Q THRU
+               END-WMQ-OPEN-Q.
+
+           IF NO-ERROR-MESSAGE
+               MOVE W00-WAIT-INTERVAL TO WS-WAIT-INTERVAL-CURRENT
+               PERFORM GET-REGION-RFH2 THRU
+                   END-GET-REGION-RFH2
+
+               IF (W03-COMPCODE NOT = MQCC-OK) AND
+                  (W03-REASON NOT = MQRC-TRUNCATED-MSG-ACCEPTED)
+                   STRING 'No reply and no error info for region :'
+                          DELIMITED BY SIZE
+                          WS-CICS-REGION DELIMITED BY SPACE
+                          INTO ERROR-MESSAGE
+               ELSE
+                   SET DATA-CONVERSION-NEEDED TO TRUE
+                   PERFORM GET-REGION-REPLY-DATA THRU
+                       END-GET-REGION-REPLY-DATA
+                   IF (MQMD-FORMAT = MQFMT-RF-HEADER-2)
+                       SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
+                           COM-REPLY-BUFFER(MQRFH-STRUCLENGTH + 1:)
+                       COMPUTE WS-REPLY-ERROR-LENGTH =
+                           WS-REPLY-DATA-LENGTH - MQRFH-STRUCLENGTH
+                   ELSE
+                       SET ADDRESS OF COM-REPLY-ERROR TO ADDRESS OF
+                           COM-REPLY-BUFFER
+                       COMPUTE WS-REPLY-ERROR-LENGTH =
+                           WS-REPLY-DATA-LENGTH
+                   END-IF
+                   SET W00-REPLY-ERROR-ADDRESSED TO TRUE
+                   STRING 'Service unavailable for region :'
+                          DELIMITED BY SIZE
+                          WS-CICS-REGION DELIMITED BY SPACE
+                          ' - ' DELIMITED BY SIZE
+                          COM-REPLY-ERROR(1:40) DELIMITED BY SIZE
+                          INTO ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+       END-GET-REGION-REPLY-ERROR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append this region's result to the consolidated report.      *
+      *---------------------------------------------------------------*
+       PRINT-REGION-RESULT.
+
+           STRING 'REGION ' DELIMITED BY SIZE
+                  WS-CICS-REGION DELIMITED BY SIZE
+                  '  COUNTRY=' DELIMITED BY SIZE
+                  country DELIMITED BY SIZE
+                  '  LANGUAGE=' DELIMITED BY SIZE
+                  language DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           STRING '   CURRENCY=' DELIMITED BY SIZE
+                  currencySymbol DELIMITED BY SIZE
+                  '  DATE=' DELIMITED BY SIZE
+                  formattedDate DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           IF envVarNames--C < envVarValues--C
+               MOVE envVarNames--C TO WS-PRT-MAX
+           ELSE
+               MOVE envVarValues--C TO WS-PRT-MAX
+           END-IF.
+
+           PERFORM PRINT-REGION-ENVVAR-LINE THRU
+               END-PRINT-REGION-ENVVAR-LINE
+               VARYING WS-PRT-INDEX FROM 1 BY 1
+               UNTIL WS-PRT-INDEX > WS-PRT-MAX.
+
+       END-PRINT-REGION-RESULT.   EXIT.
+
+       PRINT-REGION-ENVVAR-LINE.
+
+           STRING '   ' DELIMITED BY SIZE
+                  envVarNames(WS-PRT-INDEX) DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  envVarValues(WS-PRT-INDEX) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+       END-PRINT-REGION-ENVVAR-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append this region's failure to the consolidated report.     *
+      *---------------------------------------------------------------*
+       PRINT-REGION-ERROR.
+
+           PERFORM LOOKUP-REASON-ACTION THRU
+               END-LOOKUP-REASON-ACTION.
+
+           STRING 'REGION ' DELIMITED BY SIZE
+                  WS-CICS-REGION DELIMITED BY SIZE
+                  '  *** FAILED *** ' DELIMITED BY SIZE
+                  ERROR-MESSAGE DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           STRING '   ACTION: ' DELIMITED BY SIZE
+                  WS-REASON-ACTION DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           DISPLAY 'REGION ' WS-CICS-REGION ' FAILED - ' ERROR-MESSAGE.
+
+       END-PRINT-REGION-ERROR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Translate a raw WMQ reason code into the shop's standard     *
+      *  operator action - same table and logic JVMQUERY uses online. *
+      *---------------------------------------------------------------*
+       LOOKUP-REASON-ACTION.
+
+           MOVE W03-REASON TO WS-REASON-LOOKUP.
+
+           SEARCH ALL RCA-ENTRY
+               AT END
+                   MOVE 'Reason code not catalogued - see WMQ manual'
+                       TO WS-REASON-ACTION
+               WHEN RCA-REASON-CODE(RCA-IDX) = WS-REASON-LOOKUP
+                   MOVE RCA-ACTION(RCA-IDX) TO WS-REASON-ACTION
+           END-SEARCH.
+
+       END-LOOKUP-REASON-ACTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Same audit trail JVMQUERY writes online, extracted to a      *
+      *  sequential file since there is no CICS file control here.    *
+      *---------------------------------------------------------------*
+       WRITE-REGION-AUDIT-RECORD.
+
+           MOVE SPACES              TO AUDIT-EXTRACT-RECORD.
+           MOVE WS-MSGID             TO AUD-MSGID.
+           MOVE REG-REQUEST-QNAME    TO AUD-REQUEST-QNAME.
+           MOVE REG-REPLY-QNAME      TO AUD-REPLY-QNAME.
+           MOVE REG-ERROR-QNAME      TO AUD-ERROR-QNAME.
+           MOVE W03-COMPCODE         TO AUD-COMPCODE.
+           MOVE W03-REASON           TO AUD-REASON.
+           PERFORM LOOKUP-REASON-ACTION THRU
+               END-LOOKUP-REASON-ACTION.
+           MOVE WS-REASON-ACTION     TO AUD-REASON-ACTION.
+           MOVE WS-RFH2-HOSTNAME         TO AUD-RFH2-HOSTNAME.
+           MOVE WS-RFH2-SVC-VERSION      TO AUD-RFH2-SVC-VERSION.
+           MOVE WS-RFH2-APPL-ERROR-CODE  TO AUD-RFH2-APPL-ERROR-CODE.
+
+           IF NO-ERROR-MESSAGE
+               SET AUD-STATUS-OK TO TRUE
+               MOVE WS-REPLY-DATA-LENGTH TO AUD-REPLY-DATA-LENGTH
+               MOVE COM-REPLY-BUFFER(1:WS-REPLY-DATA-LENGTH)
+                   TO AUD-REPLY-DATA
+           ELSE
+               SET AUD-STATUS-ERROR TO TRUE
+               IF W00-REPLY-ERROR-ADDRESSED
+                   MOVE WS-REPLY-ERROR-LENGTH TO AUD-REPLY-DATA-LENGTH
+                   MOVE COM-REPLY-ERROR TO AUD-REPLY-DATA(1:1024)
+               ELSE
+                   MOVE LENGTH OF ERROR-MESSAGE TO AUD-REPLY-DATA-LENGTH
+                   MOVE ERROR-MESSAGE TO AUD-REPLY-DATA(1:78)
+               END-IF
+           END-IF.
+
+           WRITE AUDIT-EXTRACT-RECORD.
+
+       END-WRITE-REGION-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Same historical trend record JVMQUERY writes online,         *
+      *  extracted to a sequential file for this region's successful  *
+      *  response.                                                     *
+      *---------------------------------------------------------------*
+       WRITE-REGION-HISTORY-RECORD.
+
+           MOVE SPACES              TO HISTORY-EXTRACT-RECORD.
+           MOVE WS-CICS-REGION      TO HST-CICS-REGION.
+           MOVE WS-CICS-DATE        TO HST-CICS-DATE.
+           MOVE WS-CICS-TASKN       TO HST-CICS-TASKN.
+           MOVE country             TO HST-COUNTRY.
+           MOVE currencySymbol      TO HST-CURRENCY-SYMBOL.
+           MOVE language            TO HST-LANGUAGE.
+           MOVE formattedDate       TO HST-FORMATTED-DATE.
+
+           MOVE envVarValues--C TO WS-PRT-MAX.
+           IF envVarNames--C < WS-PRT-MAX
+               MOVE envVarNames--C TO WS-PRT-MAX
+           END-IF.
+           IF WS-PRT-MAX > 30
+               MOVE 30 TO WS-PRT-MAX
+           END-IF.
+           MOVE WS-PRT-MAX TO HST-ENVVAR-COUNT.
+
+           PERFORM COPY-ONE-HISTORY-ENVVAR THRU
+               END-COPY-ONE-HISTORY-ENVVAR
+               VARYING WS-PRT-INDEX FROM 1 BY 1
+               UNTIL WS-PRT-INDEX > WS-PRT-MAX.
+
+           WRITE HISTORY-EXTRACT-RECORD.
+
+       END-WRITE-REGION-HISTORY-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one env var name/value pair into the history table at   *
+      *  WS-PRT-INDEX.                                                *
+      *---------------------------------------------------------------*
+       COPY-ONE-HISTORY-ENVVAR.
+
+           MOVE envVarNames(WS-PRT-INDEX)
+               TO HST-ENVVAR-NAME(WS-PRT-INDEX).
+           MOVE envVarValues(WS-PRT-INDEX)
+               TO HST-ENVVAR-VALUE(WS-PRT-INDEX).
+
+       END-COPY-ONE-HISTORY-ENVVAR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Open a queue. Assumes MQOD and W03-OPENOPTIONS were          *
+      *  initialized by caller. On failure the reason is left in      *
+      *  ERROR-MESSAGE for the caller to see via NO-ERROR-MESSAGE.    *
+      *---------------------------------------------------------------*
+       WMQ-OPEN-Q.
+
+           CALL 'MQOPEN' USING W03-HCONN
+                               MQOD
+                               W03-OPENOPTIONS
+                               W03-HOBJ
+                               W03-COMPCODE
+                               W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed open WMQ queue :'
+                      DELIMITED BY SIZE
+                      MQOD-OBJECTNAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+           END-IF.
+
+       END-WMQ-OPEN-Q.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Close a queue. Assumes MQOD was last used to open queue and  *
+      *  W03-HOBJ holds the target queue handle.                      *
+      *---------------------------------------------------------------*
+       WMQ-CLOSE-Q.
+
+           CALL 'MQCLOSE' USING W03-HCONN
+                                W03-HOBJ
+                                MQCO-NONE
+                                W03-COMPCODE
+                                W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed close WMQ queue :'
+                      DELIMITED BY SIZE
+                      MQOD-OBJECTNAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+           END-IF.
+
+       END-WMQ-CLOSE-Q.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Print the run summary, close every file and stop.            *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 1 TO WS-REPORT-PTR.
+
+           MOVE WS-REGION-COUNT TO WS-NUM-DISPLAY.
+           STRING 'REGIONS SWEPT=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           MOVE WS-REGION-OK-COUNT TO WS-NUM-DISPLAY.
+           STRING '  OK=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           MOVE WS-REGION-ERROR-COUNT TO WS-NUM-DISPLAY.
+           STRING '  FAILED=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           WRITE SWEEP-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           CLOSE REGION-FILE
+                 ENVVAR-FILE
+                 SWEEP-REPORT
+                 AUDIT-EXTRACT
+                 POISON-EXTRACT
+                 HISTORY-EXTRACT.
+
+           DISPLAY
+               'JVMSWEEP STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.

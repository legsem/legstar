@@ -0,0 +1,743 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JVMRECON.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Reconciliation sweep run behind JVMQUERY/JVMSWEEP. Loads the  *
+      * audit trail (whichever extract of JVMQAUD is on hand - the    *
+      * online file's own extract, or JVMSWEEP's JVMAUD2) into memory *
+      * keyed by MSGID, then for every region in REGNIN browses its   *
+      * request, reply and error queues and flags every message whose *
+      * MSGID has no matching audit record. Those are messages that   *
+      * went out (or came back) but were never accounted for by a run *
+      * of JVMQUERY or JVMSWEEP - left behind by a canceled task, a    *
+      * timed-out wait, or a region that was swept before the reply   *
+      * arrived. Orphans are written to JVMORP and summarized on      *
+      * RECONRPT; nothing is removed from the queues themselves, this *
+      * is a read-only browse so ops can decide what to do with them. *
+      * This program deliberately shares its WMQ paragraphs and       *
+      * copybooks with JVMQUERY - see the OVERVIEW comment there.     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGION-FILE ASSIGN TO REGNIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO JVMAUDIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORPHAN-EXTRACT ASSIGN TO JVMORP
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RECON-PARM ASSIGN TO RECONPRM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-PARM-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E     S E C T I O N                        *
+      *****************************************************************
+       FILE SECTION.
+       FD  REGION-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  REGION-RECORD.
+           COPY JVMQREG.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  AUDIT-RECORD.
+           COPY JVMQAUD.
+
+       FD  RECON-REPORT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  RECON-REPORT-RECORD    PIC X(132).
+
+       FD  ORPHAN-EXTRACT
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  ORPHAN-EXTRACT-RECORD.
+           COPY JVMQORP.
+
+       FD  RECON-PARM
+           LABEL RECORDS STANDARD
+           RECORDING MODE F.
+       01  RECON-PARM-RECORD.
+           COPY JVMQRPM.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reconciliation control                                       *
+      *---------------------------------------------------------------*
+       01  FILLER                 PIC X(1) VALUE 'N'.
+           88 NO-MORE-REGIONS         VALUE 'Y'.
+           88 MORE-REGIONS            VALUE 'N'.
+
+       01  FILLER                 PIC X(1) VALUE 'N'.
+           88 NO-MORE-AUDIT-RECS      VALUE 'Y'.
+           88 MORE-AUDIT-RECS         VALUE 'N'.
+
+       01  WS-REGION-COUNT        PIC S9(9) BINARY VALUE 0.
+       01  WS-QUEUE-MSG-COUNT     PIC S9(9) BINARY VALUE 0.
+       01  WS-ORPHAN-COUNT        PIC S9(9) BINARY VALUE 0.
+       01  WS-SKIPPED-IN-FLIGHT-COUNT PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Orphan age threshold - a message with no matching audit      *
+      *  record isn't reported unless it has also been sitting on its *
+      *  queue at least this many minutes, so a request/reply still   *
+      *  in flight isn't mistaken for one abandoned by a dead task.   *
+      *  Defaulted here, optionally overridden from RECONPRM.         *
+      *---------------------------------------------------------------*
+       01  W00-ORPHAN-AGE-MINUTES PIC S9(9) BINARY VALUE 15.
+       01  WS-RECON-PARM-STATUS   PIC X(02) VALUE SPACES.
+       01  WS-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+       01  WS-CURRENT-TIME        PIC 9(08) VALUE ZERO.
+       01  WS-CURRENT-TIME-X REDEFINES WS-CURRENT-TIME.
+           05  WS-CURRENT-HH          PIC 9(02).
+           05  WS-CURRENT-MM          PIC 9(02).
+           05  FILLER                 PIC 9(04).
+       01  WS-PUT-TIME-X.
+           05  WS-PUT-HH              PIC 9(02).
+           05  WS-PUT-MM              PIC 9(02).
+           05  FILLER                 PIC X(04).
+       01  WS-AGE-MINUTES         PIC S9(9) BINARY VALUE 0.
+       01  WS-MSG-AGE-SW          PIC X(01) VALUE 'N'.
+           88 WS-MSG-OLD-ENOUGH       VALUE 'Y'.
+           88 WS-MSG-TOO-YOUNG        VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  WMQ always stamps MQMD-PUTDATE/PUTTIME in GMT, but the       *
+      *  ACCEPT ... FROM DATE/TIME above return this LPAR's local     *
+      *  wall clock. W00-GMT-OFFSET-MINUTES says how far local time   *
+      *  is behind GMT (e.g. 300 for U.S. Eastern Time; negative for  *
+      *  a zone ahead of GMT) so CONVERT-CURRENT-TIME-TO-GMT can put  *
+      *  WS-CURRENT-DATE/TIME on a GMT footing once, up front, before *
+      *  CHECK-MESSAGE-AGE ever compares it against a PUTDATE/PUTTIME *
+      *  that is already GMT. Defaulted to zero, optionally           *
+      *  overridden from RECONPRM alongside the age threshold.        *
+      *---------------------------------------------------------------*
+       01  W00-GMT-OFFSET-MINUTES PIC S9(5) VALUE 0.
+       01  WS-CURRENT-GMT-DATE    PIC 9(08) VALUE ZERO.
+       01  WS-CURRENT-GMT-DATE-X REDEFINES WS-CURRENT-GMT-DATE.
+           05  WS-CURRENT-GMT-YYYY    PIC 9(04).
+           05  WS-CURRENT-GMT-MM      PIC 9(02).
+           05  WS-CURRENT-GMT-DD      PIC 9(02).
+       01  WS-CURRENT-GMT-HH      PIC 9(02) VALUE 0.
+       01  WS-CURRENT-GMT-MN      PIC 9(02) VALUE 0.
+       01  WS-GMT-TOTAL-MIN       PIC S9(5) VALUE 0.
+       01  WS-GMT-DAY-ADJ         PIC S9(1) VALUE 0.
+       01  WS-GMT-DAYS-IN-MONTH   PIC 9(02) VALUE 31.
+       01  WS-LEAP-YEAR-SW        PIC X(01) VALUE 'N'.
+           88 WS-LEAP-YEAR            VALUE 'Y'.
+       01  WS-GMT-YEAR-DIV4       PIC 9(04) VALUE 0.
+       01  WS-GMT-YEAR-REM4       PIC 9(02) VALUE 0.
+       01  WS-GMT-YEAR-DIV100     PIC 9(04) VALUE 0.
+       01  WS-GMT-YEAR-REM100     PIC 9(02) VALUE 0.
+       01  WS-GMT-YEAR-DIV400     PIC 9(04) VALUE 0.
+       01  WS-GMT-YEAR-REM400     PIC 9(03) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Audit trail loaded once into memory, keyed by MSGID, and     *
+      *  searched for every message browsed off a live queue.         *
+      *---------------------------------------------------------------*
+       77  W00-MAX-AUDIT-RECS     PIC S9(9) BINARY VALUE 5000.
+       01  WS-AUDIT-COUNT         PIC S9(9) BINARY VALUE 0.
+       01  WS-AUDIT-TABLE.
+           05  WS-AUDIT-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-AUDIT-IDX.
+               10  WS-AUDIT-MSGID PIC X(22).
+
+       01  WS-MATCH-MSGID         PIC X(22) VALUE SPACES.
+       01  WS-ORPHAN-CORRELATING-ID PIC X(24) VALUE SPACES.
+       01  WS-AUDIT-FOUND-SW      PIC X(1) VALUE 'N'.
+           88 WS-AUDIT-FOUND          VALUE 'Y'.
+           88 WS-AUDIT-NOT-FOUND      VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Queue currently being browsed for the current region         *
+      *---------------------------------------------------------------*
+       01  WS-QUEUE-NAME          PIC X(48) VALUE SPACES.
+       01  WS-QUEUE-INDEX         PIC S9(9) BINARY VALUE 0.
+       01  WS-QUEUE-NAME-TABLE.
+           05  WS-QUEUE-NAME-ENTRY OCCURS 3 TIMES PIC X(48).
+
+      *---------------------------------------------------------------*
+      *  WMQ API parameters - shared layout with JVMQUERY/JVMSWEEP    *
+      *---------------------------------------------------------------*
+       01  W03-HCONN              PIC S9(9) BINARY VALUE 0.
+       01  W03-HOBJ               PIC S9(9) BINARY VALUE 0.
+       01  W03-OPENOPTIONS        PIC S9(9) BINARY.
+       01  W03-COMPCODE           PIC S9(9) BINARY.
+       01  W03-REASON             PIC S9(9) BINARY.
+
+       01  MQM-OBJECT-DESCRIPTOR.
+           COPY CMQODV.
+       01  MQM-MESSAGE-DESCRIPTOR.
+           COPY CMQMDV.
+       01  MQM-GET-MESSAGE-OPTIONS.
+           COPY CMQGMOV.
+       01  MQM-CONSTANTS.
+           COPY CMQV SUPPRESS.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE          PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+       01  WS-BROWSE-LENGTH       PIC S9(9) BINARY VALUE 0.
+       01  WS-BROWSE-DATA-LENGTH  PIC S9(9) BINARY VALUE 0.
+       01  WS-BROWSE-BUFFER       PIC X(4000) VALUE SPACES.
+
+       01  WS-NUM-DISPLAY         PIC +9(8) VALUE ZERO.
+       01  WS-ALP-DISPLAY REDEFINES WS-NUM-DISPLAY PIC X(9).
+       01  WS-RUN-DATE            PIC 9(8) VALUE ZERO.
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(8).
+
+       01  WS-REPORT-LINE         PIC X(132) VALUE SPACES.
+       01  WS-REPORT-PTR          PIC S9(9) BINARY VALUE 1.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-REGION THRU
+               END-PROCESS-REGION
+               UNTIL NO-MORE-REGIONS.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open every file, load the audit trail into memory and prime  *
+      *  the region read.                                             *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'JVMRECON STARTING ==============================='.
+
+           OPEN INPUT  REGION-FILE
+                       AUDIT-FILE
+                OUTPUT RECON-REPORT
+                       ORPHAN-EXTRACT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-CURRENT-DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           PERFORM GET-RECON-PARAMETERS THRU
+               END-GET-RECON-PARAMETERS.
+
+           PERFORM CONVERT-CURRENT-TIME-TO-GMT THRU
+               END-CONVERT-CURRENT-TIME-TO-GMT.
+
+           STRING 'JVMRECON RECONCILIATION REPORT - RUN DATE '
+                  DELIMITED BY SIZE
+                  WS-RUN-DATE-X DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           SET MORE-AUDIT-RECS TO TRUE.
+           PERFORM LOAD-AUDIT-TABLE THRU
+               END-LOAD-AUDIT-TABLE
+               UNTIL NO-MORE-AUDIT-RECS
+                  OR WS-AUDIT-COUNT >= W00-MAX-AUDIT-RECS.
+
+           SET MORE-REGIONS TO TRUE.
+           READ REGION-FILE
+               AT END SET NO-MORE-REGIONS TO TRUE
+           END-READ.
+
+           DISPLAY 'PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Pick up ops-supplied overrides from RECONPRM, if the DD was  *
+      *  supplied: the orphan age threshold (non-zero value only) and *
+      *  the local-to-GMT clock offset (any value, including zero,    *
+      *  since zero is itself a meaningful "already on GMT" setting). *
+      *  Otherwise the built-in defaults are left as is.              *
+      *---------------------------------------------------------------*
+       GET-RECON-PARAMETERS.
+
+           OPEN INPUT RECON-PARM.
+
+           IF WS-RECON-PARM-STATUS = '00'
+               READ RECON-PARM
+                   AT END CONTINUE
+               END-READ
+               IF WS-RECON-PARM-STATUS = '00'
+                   IF RPM-ORPHAN-AGE-MINUTES > ZERO
+                       MOVE RPM-ORPHAN-AGE-MINUTES TO
+                           W00-ORPHAN-AGE-MINUTES
+                   END-IF
+                   MOVE RPM-GMT-OFFSET-MINUTES TO
+                       W00-GMT-OFFSET-MINUTES
+               END-IF
+               CLOSE RECON-PARM
+           END-IF.
+
+           DISPLAY 'GET-RECON-PARAMETERS - ORPHAN AGE MINUTES='
+               W00-ORPHAN-AGE-MINUTES.
+           DISPLAY 'GET-RECON-PARAMETERS - GMT OFFSET MINUTES='
+               W00-GMT-OFFSET-MINUTES.
+
+       END-GET-RECON-PARAMETERS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Shift this run's local WS-CURRENT-DATE/TIME by                *
+      *  W00-GMT-OFFSET-MINUTES, once, up front, into WS-CURRENT-GMT-  *
+      *  DATE/-HH/-MN so CHECK-MESSAGE-AGE always compares a GMT       *
+      *  "now" against MQMD-PUTDATE/PUTTIME, which WMQ always stamps   *
+      *  in GMT. The shift can only ever cross a single midnight       *
+      *  either way - no real time zone is more than a day off GMT -  *
+      *  so the date adjustment below is a simple +/-1 day, not        *
+      *  general date arithmetic.                                      *
+      *---------------------------------------------------------------*
+       CONVERT-CURRENT-TIME-TO-GMT.
+
+           COMPUTE WS-GMT-TOTAL-MIN =
+               (WS-CURRENT-HH * 60 + WS-CURRENT-MM) +
+               W00-GMT-OFFSET-MINUTES.
+
+           IF WS-GMT-TOTAL-MIN < 0
+               ADD 1440 TO WS-GMT-TOTAL-MIN
+               MOVE -1 TO WS-GMT-DAY-ADJ
+           ELSE
+               IF WS-GMT-TOTAL-MIN >= 1440
+                   SUBTRACT 1440 FROM WS-GMT-TOTAL-MIN
+                   MOVE 1 TO WS-GMT-DAY-ADJ
+               ELSE
+                   MOVE 0 TO WS-GMT-DAY-ADJ
+               END-IF
+           END-IF.
+
+           COMPUTE WS-CURRENT-GMT-HH = WS-GMT-TOTAL-MIN / 60.
+           COMPUTE WS-CURRENT-GMT-MN =
+               WS-GMT-TOTAL-MIN - (WS-CURRENT-GMT-HH * 60).
+
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-GMT-DATE.
+
+           EVALUATE WS-GMT-DAY-ADJ
+               WHEN 1
+                   PERFORM ADD-ONE-GMT-DAY THRU
+                       END-ADD-ONE-GMT-DAY
+               WHEN -1
+                   PERFORM SUBTRACT-ONE-GMT-DAY THRU
+                       END-SUBTRACT-ONE-GMT-DAY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           DISPLAY 'CONVERT-CURRENT-TIME-TO-GMT - GMT NOW IS '
+               WS-CURRENT-GMT-DATE ' ' WS-CURRENT-GMT-HH
+               WS-CURRENT-GMT-MN.
+
+       END-CONVERT-CURRENT-TIME-TO-GMT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Roll WS-CURRENT-GMT-DATE forward one day, wrapping month and *
+      *  year ends - the GMT offset pushed today's local time past    *
+      *  midnight into GMT tomorrow.                                   *
+      *---------------------------------------------------------------*
+       ADD-ONE-GMT-DAY.
+
+           PERFORM CHECK-GMT-LEAP-YEAR THRU
+               END-CHECK-GMT-LEAP-YEAR.
+
+           ADD 1 TO WS-CURRENT-GMT-DD.
+
+           EVALUATE TRUE
+               WHEN WS-CURRENT-GMT-MM = 2 AND WS-LEAP-YEAR
+                   MOVE 29 TO WS-GMT-DAYS-IN-MONTH
+               WHEN WS-CURRENT-GMT-MM = 2
+                   MOVE 28 TO WS-GMT-DAYS-IN-MONTH
+               WHEN WS-CURRENT-GMT-MM = 4 OR 6 OR 9 OR 11
+                   MOVE 30 TO WS-GMT-DAYS-IN-MONTH
+               WHEN OTHER
+                   MOVE 31 TO WS-GMT-DAYS-IN-MONTH
+           END-EVALUATE.
+
+           IF WS-CURRENT-GMT-DD > WS-GMT-DAYS-IN-MONTH
+               MOVE 1 TO WS-CURRENT-GMT-DD
+               ADD 1 TO WS-CURRENT-GMT-MM
+               IF WS-CURRENT-GMT-MM > 12
+                   MOVE 1 TO WS-CURRENT-GMT-MM
+                   ADD 1 TO WS-CURRENT-GMT-YYYY
+               END-IF
+           END-IF.
+
+       END-ADD-ONE-GMT-DAY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Roll WS-CURRENT-GMT-DATE back one day, wrapping month and    *
+      *  year ends - the GMT offset pushed today's local time back    *
+      *  across midnight into GMT yesterday.                           *
+      *---------------------------------------------------------------*
+       SUBTRACT-ONE-GMT-DAY.
+
+           SUBTRACT 1 FROM WS-CURRENT-GMT-DD.
+
+           IF WS-CURRENT-GMT-DD = 0
+               SUBTRACT 1 FROM WS-CURRENT-GMT-MM
+               IF WS-CURRENT-GMT-MM = 0
+                   MOVE 12 TO WS-CURRENT-GMT-MM
+                   SUBTRACT 1 FROM WS-CURRENT-GMT-YYYY
+               END-IF
+               PERFORM CHECK-GMT-LEAP-YEAR THRU
+                   END-CHECK-GMT-LEAP-YEAR
+               EVALUATE TRUE
+                   WHEN WS-CURRENT-GMT-MM = 2 AND WS-LEAP-YEAR
+                       MOVE 29 TO WS-CURRENT-GMT-DD
+                   WHEN WS-CURRENT-GMT-MM = 2
+                       MOVE 28 TO WS-CURRENT-GMT-DD
+                   WHEN WS-CURRENT-GMT-MM = 4 OR 6 OR 9 OR 11
+                       MOVE 30 TO WS-CURRENT-GMT-DD
+                   WHEN OTHER
+                       MOVE 31 TO WS-CURRENT-GMT-DD
+               END-EVALUATE
+           END-IF.
+
+       END-SUBTRACT-ONE-GMT-DAY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Standard Gregorian leap-year test against                    *
+      *  WS-CURRENT-GMT-YYYY: divisible by 4, except century years    *
+      *  unless also divisible by 400.                                 *
+      *---------------------------------------------------------------*
+       CHECK-GMT-LEAP-YEAR.
+
+           MOVE 'N' TO WS-LEAP-YEAR-SW.
+
+           DIVIDE WS-CURRENT-GMT-YYYY BY 4
+               GIVING WS-GMT-YEAR-DIV4
+               REMAINDER WS-GMT-YEAR-REM4.
+
+           IF WS-GMT-YEAR-REM4 = 0
+               DIVIDE WS-CURRENT-GMT-YYYY BY 100
+                   GIVING WS-GMT-YEAR-DIV100
+                   REMAINDER WS-GMT-YEAR-REM100
+               IF WS-GMT-YEAR-REM100 NOT = 0
+                   SET WS-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE WS-CURRENT-GMT-YYYY BY 400
+                       GIVING WS-GMT-YEAR-DIV400
+                       REMAINDER WS-GMT-YEAR-REM400
+                   IF WS-GMT-YEAR-REM400 = 0
+                       SET WS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       END-CHECK-GMT-LEAP-YEAR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Drain JVMAUDIN into WS-AUDIT-TABLE, one entry per record.    *
+      *---------------------------------------------------------------*
+       LOAD-AUDIT-TABLE.
+
+           READ AUDIT-FILE
+               AT END SET NO-MORE-AUDIT-RECS TO TRUE
+           END-READ.
+
+           IF MORE-AUDIT-RECS
+               ADD 1 TO WS-AUDIT-COUNT
+               MOVE AUD-MSGID TO WS-AUDIT-MSGID(WS-AUDIT-COUNT)
+           END-IF.
+
+       END-LOAD-AUDIT-TABLE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Reconcile one region's request, reply and error queues       *
+      *  against the audit trail, then move on to the next region.    *
+      *---------------------------------------------------------------*
+       PROCESS-REGION.
+
+           ADD 1 TO WS-REGION-COUNT.
+
+           DISPLAY 'RECONCILING REGION ' REG-CICS-REGION
+                   ' QMGR ' REG-QMGR.
+
+           MOVE SPACES              TO ERROR-MESSAGE.
+           MOVE REG-REQUEST-QNAME   TO WS-QUEUE-NAME-ENTRY(1).
+           MOVE REG-REPLY-QNAME     TO WS-QUEUE-NAME-ENTRY(2).
+           MOVE REG-ERROR-QNAME     TO WS-QUEUE-NAME-ENTRY(3).
+
+           CALL 'MQCONN' USING REG-QMGR
+                               W03-HCONN
+                               W03-COMPCODE
+                               W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed connect to the WMQ manager :' REG-QMGR
+                      DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'REGION ' DELIMITED BY SIZE
+                      REG-CICS-REGION DELIMITED BY SIZE
+                      '  *** FAILED *** ' DELIMITED BY SIZE
+                      ERROR-MESSAGE DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE
+           ELSE
+               PERFORM RECONCILE-QUEUE THRU
+                   END-RECONCILE-QUEUE
+                   VARYING WS-QUEUE-INDEX FROM 1 BY 1
+                   UNTIL WS-QUEUE-INDEX > 3
+               CALL 'MQDISC' USING W03-HCONN
+                                   W03-COMPCODE
+                                   W03-REASON
+           END-IF.
+
+           READ REGION-FILE
+               AT END SET NO-MORE-REGIONS TO TRUE
+           END-READ.
+
+       END-PROCESS-REGION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Browse every message currently on one queue and flag any     *
+      *  whose MSGID does not appear in the audit trail.               *
+      *---------------------------------------------------------------*
+       RECONCILE-QUEUE.
+
+           MOVE WS-QUEUE-NAME-ENTRY(WS-QUEUE-INDEX) TO WS-QUEUE-NAME.
+           MOVE WS-QUEUE-NAME TO MQOD-OBJECTNAME.
+
+           COMPUTE W03-OPENOPTIONS = MQOO-INPUT-SHARED +
+                                     MQOO-BROWSE +
+                                     MQOO-FAIL-IF-QUIESCING.
+
+           CALL 'MQOPEN' USING W03-HCONN
+                               MQOD
+                               W03-OPENOPTIONS
+                               W03-HOBJ
+                               W03-COMPCODE
+                               W03-REASON.
+
+           IF (W03-COMPCODE NOT = MQCC-OK) THEN
+               STRING 'Failed open WMQ queue :'
+                      DELIMITED BY SIZE
+                      WS-QUEUE-NAME DELIMITED BY SPACE
+                      INTO ERROR-MESSAGE
+           ELSE
+               COMPUTE MQGMO-OPTIONS = MQGMO-BROWSE-FIRST +
+                                       MQGMO-ACCEPT-TRUNCATED-MSG +
+                                       MQGMO-NO-WAIT +
+                                       MQGMO-FAIL-IF-QUIESCING
+
+               PERFORM BROWSE-ONE-MESSAGE THRU
+                   END-BROWSE-ONE-MESSAGE
+                   UNTIL W03-REASON = MQRC-NO-MSG-AVAILABLE
+
+               CALL 'MQCLOSE' USING W03-HCONN
+                                    W03-HOBJ
+                                    MQCO-NONE
+                                    W03-COMPCODE
+                                    W03-REASON
+           END-IF.
+
+       END-RECONCILE-QUEUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Browse the next message on the currently open queue, look it *
+      *  up in the audit trail and, if it is not there, record it as  *
+      *  an orphan. Switches to BROWSE-NEXT after the first message.  *
+      *---------------------------------------------------------------*
+       BROWSE-ONE-MESSAGE.
+
+           MOVE MQMI-NONE TO MQMD-MSGID.
+           MOVE MQMI-NONE TO MQMD-CORRELID.
+           COMPUTE WS-BROWSE-LENGTH = LENGTH OF WS-BROWSE-BUFFER.
+
+           CALL 'MQGET' USING W03-HCONN
+                              W03-HOBJ
+                              MQMD
+                              MQGMO
+                              WS-BROWSE-LENGTH
+                              WS-BROWSE-BUFFER
+                              WS-BROWSE-DATA-LENGTH
+                              W03-COMPCODE
+                              W03-REASON.
+
+           IF (W03-COMPCODE = MQCC-OK) OR
+              (W03-REASON = MQRC-TRUNCATED-MSG-ACCEPTED)
+               ADD 1 TO WS-QUEUE-MSG-COUNT
+               PERFORM FIND-AUDIT-MATCH THRU
+                   END-FIND-AUDIT-MATCH
+               IF WS-AUDIT-NOT-FOUND
+                   PERFORM CHECK-MESSAGE-AGE THRU
+                       END-CHECK-MESSAGE-AGE
+                   IF WS-MSG-OLD-ENOUGH
+                       PERFORM WRITE-ORPHAN-RECORD THRU
+                           END-WRITE-ORPHAN-RECORD
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-IN-FLIGHT-COUNT
+                   END-IF
+               END-IF
+               COMPUTE MQGMO-OPTIONS = MQGMO-BROWSE-NEXT +
+                                       MQGMO-ACCEPT-TRUNCATED-MSG +
+                                       MQGMO-NO-WAIT +
+                                       MQGMO-FAIL-IF-QUIESCING
+           END-IF.
+
+       END-BROWSE-ONE-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look this message's correlating id up in the in-memory audit *
+      *  trail. JVMQUERY/JVMSWEEP's SEND-REQUEST stamps WS-MSGID into *
+      *  both MQMD-MSGID and MQMD-CORRELID on the outbound request,   *
+      *  so a REQUEST.QUEUE message still carries it as its own       *
+      *  MsgId - but the responder's reply (and any error message it  *
+      *  puts back) carries WS-MSGID only in CorrelId, with its own   *
+      *  MsgId assigned by the responder/queue manager. Use MsgId for *
+      *  REQUEST.QUEUE (index 1) and CorrelId for REPLY.QUEUE and     *
+      *  ERROR.QUEUE (indexes 2 and 3).                                *
+      *---------------------------------------------------------------*
+       FIND-AUDIT-MATCH.
+
+           SET WS-AUDIT-NOT-FOUND TO TRUE.
+           IF WS-QUEUE-INDEX = 1
+               MOVE MQMD-MSGID(1:22) TO WS-MATCH-MSGID
+           ELSE
+               MOVE MQMD-CORRELID(1:22) TO WS-MATCH-MSGID
+           END-IF.
+
+           IF WS-AUDIT-COUNT > 0
+               SET WS-AUDIT-IDX TO 1
+               SEARCH WS-AUDIT-ENTRY
+                   VARYING WS-AUDIT-IDX
+                   AT END SET WS-AUDIT-NOT-FOUND TO TRUE
+                   WHEN WS-AUDIT-MSGID(WS-AUDIT-IDX) = WS-MATCH-MSGID
+                       SET WS-AUDIT-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       END-FIND-AUDIT-MATCH.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  A message with no audit match is only a candidate orphan if  *
+      *  it has also been sitting on the queue at least                *
+      *  W00-ORPHAN-AGE-MINUTES - anything younger than that could    *
+      *  simply be a request or reply still in flight between the     *
+      *  SEND-REQUEST and GET-REPLY of a run that hasn't finished yet.*
+      *  A PUTDATE that isn't today's GMT run date is treated as old  *
+      *  enough outright (the threshold is always well under a day).  *
+      *  MQMD-PUTDATE/PUTTIME are always GMT, so they are compared    *
+      *  against WS-CURRENT-GMT-DATE/-HH/-MN (this run's local clock  *
+      *  already shifted to GMT by CONVERT-CURRENT-TIME-TO-GMT), not  *
+      *  the raw local WS-CURRENT-DATE/TIME.                          *
+      *---------------------------------------------------------------*
+       CHECK-MESSAGE-AGE.
+
+           SET WS-MSG-TOO-YOUNG TO TRUE.
+
+           IF MQMD-PUTDATE NOT = WS-CURRENT-GMT-DATE
+               SET WS-MSG-OLD-ENOUGH TO TRUE
+           ELSE
+               MOVE MQMD-PUTTIME TO WS-PUT-TIME-X
+               COMPUTE WS-AGE-MINUTES =
+                   (WS-CURRENT-GMT-HH * 60 + WS-CURRENT-GMT-MN) -
+                   (WS-PUT-HH * 60 + WS-PUT-MM)
+               IF WS-AGE-MINUTES >= W00-ORPHAN-AGE-MINUTES
+                   SET WS-MSG-OLD-ENOUGH TO TRUE
+               END-IF
+           END-IF.
+
+       END-CHECK-MESSAGE-AGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Extract this orphan to JVMORP and append it to the report.   *
+      *---------------------------------------------------------------*
+       WRITE-ORPHAN-RECORD.
+
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+           IF WS-QUEUE-INDEX = 1
+               MOVE MQMD-MSGID TO WS-ORPHAN-CORRELATING-ID
+           ELSE
+               MOVE MQMD-CORRELID TO WS-ORPHAN-CORRELATING-ID
+           END-IF.
+
+           MOVE SPACES              TO ORPHAN-EXTRACT-RECORD.
+           MOVE REG-CICS-REGION     TO ORP-CICS-REGION.
+           MOVE REG-QMGR            TO ORP-QMGR.
+           MOVE WS-QUEUE-NAME       TO ORP-QUEUE-NAME.
+           MOVE WS-ORPHAN-CORRELATING-ID TO ORP-MSGID.
+           MOVE MQMD-PUTDATE        TO ORP-PUTDATE.
+           MOVE MQMD-PUTTIME        TO ORP-PUTTIME.
+           MOVE WS-BROWSE-DATA-LENGTH TO ORP-DATA-LENGTH.
+           MOVE WS-BROWSE-BUFFER    TO ORP-DATA(1:256).
+
+           WRITE ORPHAN-EXTRACT-RECORD.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'REGION ' DELIMITED BY SIZE
+                  REG-CICS-REGION DELIMITED BY SIZE
+                  '  ORPHAN ON ' DELIMITED BY SIZE
+                  WS-QUEUE-NAME DELIMITED BY SPACE
+                  '  ID=' DELIMITED BY SIZE
+                  WS-ORPHAN-CORRELATING-ID DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+
+       END-WRITE-ORPHAN-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Print the run summary, close every file and stop.            *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 1 TO WS-REPORT-PTR.
+
+           MOVE WS-REGION-COUNT TO WS-NUM-DISPLAY.
+           STRING 'REGIONS RECONCILED=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           MOVE WS-QUEUE-MSG-COUNT TO WS-NUM-DISPLAY.
+           STRING '  MESSAGES BROWSED=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           MOVE WS-ORPHAN-COUNT TO WS-NUM-DISPLAY.
+           STRING '  ORPHANS=' DELIMITED BY SIZE
+                  WS-ALP-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+                  WITH POINTER WS-REPORT-PTR.
+
+           WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           CLOSE REGION-FILE
+                 AUDIT-FILE
+                 RECON-REPORT
+                 ORPHAN-EXTRACT.
+
+           DISPLAY
+               'JVMRECON STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM JVMRECON.

@@ -0,0 +1,37 @@
+      *****************************************************************
+      * JVMQRCA - Static WMQ reason code / operator action lookup   *
+      * table, shared by the online transaction and every batch     *
+      * driver so the two never give conflicting advice for the    *
+      * same reason code. Entries stay in ascending                *
+      * RCA-REASON-CODE order for SEARCH ALL.                      *
+      *****************************************************************
+       01  RCA-STATIC-TABLE.
+           05  FILLER PIC X(49) VALUE
+               '000000000No error - none required                '.
+           05  FILLER PIC X(49) VALUE
+               '000002003Backed out - check DLQ/poison handling  '.
+           05  FILLER PIC X(49) VALUE
+               '000002009Broken - retry, then page WMQ on-call   '.
+           05  FILLER PIC X(49) VALUE
+               '000002016GET inhibited - ask ops to enable GET   '.
+           05  FILLER PIC X(49) VALUE
+               '000002033No msg avail - normal, empty queue      '.
+           05  FILLER PIC X(49) VALUE
+               '000002035Not authorized - check queue ACLs       '.
+           05  FILLER PIC X(49) VALUE
+               '000002051PUT inhibited - ask ops to enable PUT   '.
+           05  FILLER PIC X(49) VALUE
+               '000002053Queue full - clear or extend queue      '.
+           05  FILLER PIC X(49) VALUE
+               '000002059QMGR unavailable - page WMQ on-call     '.
+           05  FILLER PIC X(49) VALUE
+               '000002079Msg truncated, accepted - info only     '.
+           05  FILLER PIC X(49) VALUE
+               '000002085Unknown object - check queue name       '.
+
+       01  RCA-TABLE REDEFINES RCA-STATIC-TABLE.
+           05  RCA-ENTRY OCCURS 11 TIMES
+                   ASCENDING KEY IS RCA-REASON-CODE
+                   INDEXED BY RCA-IDX.
+               10  RCA-REASON-CODE        PIC 9(9).
+               10  RCA-ACTION             PIC X(40).

@@ -0,0 +1,11 @@
+      *****************************************************************
+      * JVMQPSN - Diagnostic record written to the JVMPSN file each   *
+      * time a reply-queue message exceeds the backout threshold and  *
+      * is rerouted to the poison queue instead of being processed.   *
+      *****************************************************************
+           05  PSN-MSGID                 PIC X(22).
+           05  PSN-CICS-REGION           PIC X(04).
+           05  PSN-QUEUE-NAME            PIC X(48).
+           05  PSN-BACKOUTCOUNT          PIC S9(9) BINARY.
+           05  PSN-DATA-LENGTH           PIC S9(9) BINARY.
+           05  PSN-DATA                  PIC X(1024).

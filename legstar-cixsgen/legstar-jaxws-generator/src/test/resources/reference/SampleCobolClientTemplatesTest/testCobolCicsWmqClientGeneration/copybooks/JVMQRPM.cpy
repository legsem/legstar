@@ -0,0 +1,16 @@
+      *****************************************************************
+      * JVMQRPM - Runtime override for JVMRECON, read from an         *
+      * optional sequential parameter file (RECONPRM) so ops can      *
+      * tighten or relax the orphan age threshold per run without a   *
+      * recompile. Absent DD or blank/zero value leaves the built-in  *
+      * default in effect.                                             *
+      *                                                                 *
+      * RPM-GMT-OFFSET-MINUTES tells JVMRECON how many minutes its own *
+      * LPAR's local clock sits behind GMT (e.g. 300 for U.S. Eastern  *
+      * Time), since WMQ always timestamps MQMD-PUTDATE/PUTTIME in     *
+      * GMT but the run's own wall clock is local. Use a negative      *
+      * value for a zone ahead of GMT. Left at zero (local clock is    *
+      * already GMT) unless this record supplies one.                  *
+      *****************************************************************
+           05  RPM-ORPHAN-AGE-MINUTES    PIC 9(05).
+           05  RPM-GMT-OFFSET-MINUTES    PIC S9(05).

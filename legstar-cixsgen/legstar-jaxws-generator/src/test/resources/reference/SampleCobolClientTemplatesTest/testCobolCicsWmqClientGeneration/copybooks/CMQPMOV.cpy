@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CMQPMOV - WMQ MQPMO (PUT MESSAGE OPTIONS) - subset used       *
+      *****************************************************************
+           05  MQPMO.
+               10  MQPMO-STRUCID          PIC X(4)  VALUE 'PMO '.
+               10  MQPMO-VERSION          PIC S9(9) BINARY VALUE 1.
+               10  MQPMO-OPTIONS          PIC S9(9) BINARY VALUE 0.
+               10  MQPMO-TIMEOUT          PIC S9(9) BINARY VALUE -1.
+               10  MQPMO-CONTEXT          PIC S9(9) BINARY VALUE 0.
+               10  MQPMO-KNOWNDESTCOUNT   PIC S9(9) BINARY VALUE 0.
+               10  MQPMO-UNKNOWNDESTCOUNT PIC S9(9) BINARY VALUE 0.
+               10  MQPMO-INVALIDDESTCOUNT PIC S9(9) BINARY VALUE 0.
+               10  MQPMO-RESOLVEDQNAME    PIC X(48) VALUE SPACES.
+               10  MQPMO-RESOLVEDQMGRNAME PIC X(48) VALUE SPACES.

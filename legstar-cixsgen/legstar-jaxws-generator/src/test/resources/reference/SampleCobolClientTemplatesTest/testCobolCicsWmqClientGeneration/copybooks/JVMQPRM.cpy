@@ -0,0 +1,17 @@
+      *****************************************************************
+      * JVMQPRM - Runtime overrides for JVMQUERY, fed via CICS TS     *
+      * queue JVMQPRM (one item, written when the region is set up)   *
+      * so the same load module can point at a different queue        *
+      * manager and queue set per region without a recompile.         *
+      *****************************************************************
+           05  PRM-QMGR                  PIC X(48).
+           05  PRM-REQUEST-QNAME         PIC X(48).
+           05  PRM-REPLY-QNAME           PIC X(48).
+           05  PRM-ERROR-QNAME           PIC X(48).
+           05  PRM-WAIT-INTERVAL         PIC S9(9) BINARY.
+           05  PRM-WAIT-RETRIES          PIC S9(9) BINARY.
+           05  PRM-POISON-QNAME          PIC X(48).
+           05  PRM-BACKOUT-THRESHOLD     PIC S9(9) BINARY.
+           05  PRM-CCSID-CONVERT-SW      PIC X(01).
+           05  PRM-LOCAL-LINK-SW         PIC X(01).
+           05  PRM-LOCAL-PROGID          PIC X(08).
